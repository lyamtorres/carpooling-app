@@ -1,5 +1,5 @@
        AFFICHER_OPTIONS_ANNONCES.
-           PERFORM WITH TEST AFTER UNTIL w_opt >= 0 AND w_opt <= 4
+           PERFORM WITH TEST AFTER UNTIL w_opt >= 0 AND w_opt <= 6
                DISPLAY "|| GESTION DES ANNONCES ||"
                DISPLAY " "
                DISPLAY "Veuillez saisir l'option souhaite."
@@ -7,6 +7,8 @@
                DISPLAY "2 - Modifier une annonce"
                DISPLAY "3 - Supprimer une annonce"
                DISPLAY "4 - Afficher toutes les annonces"
+               DISPLAY "5 - Rechercher des annonces par periode"
+               DISPLAY "6 - Terminer un trajet"
                DISPLAY "0 - Sortir"
                ACCEPT w_opt
            END-PERFORM
@@ -20,8 +22,13 @@
                PERFORM SUPPRIMER_ANNONCE
            WHEN 4
                PERFORM AFFICHER_ANNONCES_UTILISATEUR_2
+           WHEN 5
+               PERFORM RECHERCHER_ANNONCES_PERIODE
+           WHEN 6
+               PERFORM TERMINER_TRAJET
            WHEN 0
                DISPLAY "A bientot !"
+               PERFORM AFFICHE_MENU
            END-EVALUATE.
 
        PUBLIER_ANNONCE.
@@ -39,28 +46,199 @@
            DISPLAY "Veuillez saisir un lieu de rendez-vous."
            ACCEPT w_lieu_rdv
            DISPLAY " "
+           DISPLAY "Veuillez saisir l'adresse precise du rendez-vous."
+           ACCEPT w_adresse_rdv
+           DISPLAY " "
+
+           PERFORM CHOISIR_VEHICULE
+           MOVE w_immat_choisie TO w_immatriculation
+
+           PERFORM SUGGERER_TRAJET
 
            PERFORM SAISIR_VOYAGEUR
 
            PERFORM SAISIR_PRIX
 
-           *>  ajout de l'annonce
-           *>  note : il faut augmenter fa_code de 1 a chaque execution
-           MOVE 2 TO w_code
            MOVE wu_telephone TO w_conducteur
-           MOVE w_annonce TO tamp_fannonce
-           OPEN I-O fannonce
-               WRITE tamp_fannonce
+           MOVE 10 TO w_commission_pct
+           MOVE w_place_max TO w_place_dispo
+           MOVE 0 TO w_groupe_recurrence
+
+           PERFORM WITH TEST AFTER UNTIL w_rep = "OUI" OR w_rep = "NON"
+               DISPLAY "Voulez-vous repeter cette annonce sur plusieurs"
+               DISPLAY "jours ? (OUI/NON)"
+               ACCEPT w_rep
+           END-PERFORM
+
+           IF w_rep = "OUI" THEN
+               PERFORM PUBLIER_ANNONCE_RECURRENTE
+           ELSE
+               MOVE "A" TO w_type_code
+               PERFORM GENERER_CODE
+               MOVE w_code_code TO w_code
+               MOVE w_annonce TO tamp_fannonce
+               OPEN I-O fannonce
+                   WRITE tamp_fannonce
+                   INVALID KEY
+                       DISPLAY "Impossible d'ajouter."
+                       DISPLAY " "
+                   NOT INVALID KEY
+                       DISPLAY "Ajout effectue. Code : " fa_code
+                       DISPLAY " "
+                   END-WRITE
+               CLOSE fannonce
+           END-IF
+
+           PERFORM AFFICHER_OPTIONS_ANNONCES.
+
+       *> publie la meme annonce chaque jour correspondant entre la date
+       *> de depart deja saisie et une date de fin, selon le mode choisi
+       PUBLIER_ANNONCE_RECURRENTE.
+           PERFORM WITH TEST AFTER UNTIL w_fin_jour IS NUMERIC
+               AND w_fin_jour > 0
+               DISPLAY "Saisir la date de fin (AAAA MM JJ)."
+               ACCEPT w_fin_annee
+               ACCEPT w_fin_mois
+               ACCEPT w_fin_jour
+           END-PERFORM
+
+           PERFORM WITH TEST AFTER UNTIL w_mode_recurrence = 1
+               OR w_mode_recurrence = 2
+               DISPLAY "1 - Tous les jours"
+               DISPLAY "2 - Jours ouvres (lundi a vendredi)"
+               ACCEPT w_mode_recurrence
+           END-PERFORM
+
+           COMPUTE w_date_num = w_annee * 10000 + w_mois * 100 + w_jour
+           COMPUTE w_date_fin_num = w_fin_annee * 10000
+               + w_fin_mois * 100 + w_fin_jour
+           MOVE FUNCTION INTEGER-OF-DATE(w_date_num)
+               TO w_jour_entier
+           MOVE FUNCTION INTEGER-OF-DATE(w_date_fin_num)
+               TO w_jour_fin_entier
+           MOVE 0 TO w_nb_recurrences
+           MOVE 1 TO w_groupe_recurrence
+
+           PERFORM WITH TEST AFTER
+                   UNTIL w_jour_entier > w_jour_fin_entier
+               MOVE FUNCTION DATE-OF-INTEGER(w_jour_entier)
+                   TO w_date_num
+               DIVIDE w_date_num BY 10000 GIVING w_annee
+                   REMAINDER w_date_reste
+               DIVIDE w_date_reste BY 100 GIVING w_mois
+                   REMAINDER w_jour
+               MOVE FUNCTION MOD(w_jour_entier, 7) TO w_weekday
+               IF w_mode_recurrence = 1 OR
+                  (w_mode_recurrence = 2 AND w_weekday NOT = 0
+                   AND w_weekday NOT = 6) THEN
+                   MOVE "A" TO w_type_code
+                   PERFORM GENERER_CODE
+                   MOVE w_code_code TO w_code
+                   MOVE w_annonce TO tamp_fannonce
+                   OPEN I-O fannonce
+                       WRITE tamp_fannonce
+                       INVALID KEY
+                           DISPLAY "Impossible d'ajouter pour cette"
+                           DISPLAY "date."
+                       NOT INVALID KEY
+                           ADD 1 TO w_nb_recurrences
+                   END-WRITE
+                   CLOSE fannonce
+               END-IF
+               ADD 1 TO w_jour_entier
+           END-PERFORM
+
+           DISPLAY w_nb_recurrences " annonce(s) recurrente(s)"
+           DISPLAY "creee(s).".
+
+       *> choix du vehicule couvrant le trajet parmi ceux enregistres
+       CHOISIR_VEHICULE.
+           MOVE SPACES TO w_immat_choisie
+           OPEN INPUT fvoiture
+           MOVE wu_telephone TO fv_conducteur
+           START fvoiture KEY IS = fv_conducteur
+           INVALID KEY
+               DISPLAY "Aucun vehicule enregistre, votre vehicule "
+               DISPLAY "de profil sera utilise."
+           NOT INVALID KEY
+               MOVE 1 TO w_fin2
+               DISPLAY "Vos vehicules enregistres :"
+               PERFORM WITH TEST AFTER UNTIL w_fin2 = 0
+                   READ fvoiture NEXT
+                   AT END MOVE 0 TO w_fin2
+                   NOT AT END
+                       IF fv_conducteur = wu_telephone THEN
+                           DISPLAY fv_immat " - " fv_modele
+                               " (" fv_nbplace " places)"
+                       ELSE
+                           MOVE 0 TO w_fin2
+                       END-IF
+               END-PERFORM
+           END-START
+           CLOSE fvoiture
+
+           DISPLAY "Saisir l'immatriculation du vehicule pour ce "
+               "trajet (vide = vehicule du profil)."
+           ACCEPT w_immat_choisie
+
+           IF w_immat_choisie = SPACES THEN
+               MOVE fu_nbplace TO w_fv_nbplace
+               MOVE fu_immatriculation TO w_immat_choisie
+           ELSE
+               OPEN INPUT fvoiture
+               MOVE w_immat_choisie TO fv_immat
+               READ fvoiture
                INVALID KEY
-                   DISPLAY "Impossible d'ajouter."
-                   DISPLAY " "
+                   DISPLAY "Vehicule inconnu, vehicule du profil"
+                   DISPLAY "utilise."
+                   MOVE fu_nbplace TO w_fv_nbplace
                NOT INVALID KEY
-                   DISPLAY "Ajout effectue."
-                   DISPLAY " "
-               END-WRITE
-           CLOSE fannonce
+                   MOVE fv_nbplace TO w_fv_nbplace
+               END-READ
+               CLOSE fvoiture
+           END-IF.
+
+       *> enregistre un nouveau vehicule pour un conducteur (type 2)
+       AJOUTER_VEHICULE.
+           DISPLAY "Saisir l'immatriculation du nouveau vehicule."
+           ACCEPT fv_immat
+           DISPLAY "Saisir le modele."
+           ACCEPT fv_modele
+           PERFORM WITH TEST AFTER UNTIL fv_nbplace > 0 AND
+               fv_nbplace < 100
+               DISPLAY "Nombre de places."
+               ACCEPT fv_nbplace
+           END-PERFORM
+           MOVE wu_telephone TO fv_conducteur
 
-           PERFORM AFFICHER_OPTIONS_ANNONCES.
+           OPEN I-O fvoiture
+               WRITE tamp_fvoiture
+               INVALID KEY
+                   DISPLAY "Cette immatriculation est deja enregistree."
+               NOT INVALID KEY
+                   DISPLAY "Vehicule ajoute."
+           END-WRITE
+           CLOSE fvoiture
+
+           PERFORM PAGE_PROFIL.
+
+       *> consulte ftrajet pour suggerer duree/distance/prix avant de
+       *> demander le prix final au conducteur
+       SUGGERER_TRAJET.
+           MOVE w_lieu_depart TO ftra_depart
+           MOVE w_lieu_darrive TO ftra_arrive
+           OPEN INPUT ftrajet
+           READ ftrajet
+           INVALID KEY
+               DISPLAY "Aucune reference pour ce trajet."
+               MOVE 0 TO w_prix_suggere
+           NOT INVALID KEY
+               DISPLAY "Duree habituelle    : " ftr_duree " min"
+               DISPLAY "Distance habituelle : " ftr_distante " km"
+               COMPUTE w_prix_suggere = ftr_distante / 10 + 5
+               DISPLAY "Prix suggere        : " w_prix_suggere
+           END-READ
+           CLOSE ftrajet.
 
        MODIFIER_ANNONCE.
            DISPLAY "|| MODIFIER UNE ANNONCE ||"
@@ -126,17 +304,31 @@
                    DISPLAY "Veuillez saisir un lieu de rendez-vous."
                    ACCEPT w_lieu_rdv
                    DISPLAY " "
+                   DISPLAY "Veuillez saisir l'adresse precise."
+                   ACCEPT w_adresse_rdv
+                   DISPLAY " "
                END-IF
            END-PERFORM
 
            PERFORM WITH TEST AFTER UNTIL w_reponse = 'o' OR
            w_reponse = 'O' OR w_reponse = 'n' OR w_reponse = 'N'
-               DISPLAY "Voulez-vous changer le nombre de voyageurs ?"
+               DISPLAY "Voulez-vous changer le nombre de places"
+               DISPLAY "offertes ?"
                DISPLAY "(O/N)"
                ACCEPT w_reponse
                DISPLAY " "
                IF w_reponse = 'o' OR w_reponse = 'O' THEN
+                   COMPUTE w_nb_recurrences =
+                       w_place_max - w_place_dispo
                    PERFORM SAISIR_VOYAGEUR
+                   IF w_place_max < w_nb_recurrences THEN
+                       DISPLAY "Impossible : il y a deja "
+                           w_nb_recurrences " place(s) reservee(s)."
+                       MOVE tamp_fannonce TO w_annonce
+                   ELSE
+                       COMPUTE w_place_dispo =
+                           w_place_max - w_nb_recurrences
+                   END-IF
                END-IF
            END-PERFORM
 
@@ -146,7 +338,12 @@
                ACCEPT w_reponse
                DISPLAY " "
                IF w_reponse = 'o' OR w_reponse = 'O' THEN
-                   PERFORM SAISIR_PRIX
+                   IF w_place_dispo = 0 THEN
+                       DISPLAY "Cette annonce est complete, le prix ne"
+                       DISPLAY "peut plus etre modifie."
+                   ELSE
+                       PERFORM SAISIR_PRIX
+                   END-IF
                END-IF
            END-PERFORM
 
@@ -175,6 +372,7 @@
                DISPLAY "Cet identifiant n'existe pas."
                DISPLAY " "
            NOT INVALID KEY
+               PERFORM ANNULER_RESERVATIONS_ANNONCE
                DELETE fannonce RECORD
                DISPLAY "Votre annonce a ete supprimee."
                DISPLAY " "
@@ -183,6 +381,37 @@
 
            PERFORM AFFICHER_OPTIONS_ANNONCES.
 
+       *> annule toutes les reservations encore actives d'une annonce
+       *> supprimee ; aucun solde n'est touche ici, le prix de la
+       *> reservation n'est debite du voyageur qu'au reglement de fin
+       *> de journee d'un trajet effectivement termine (REGLER_
+       *> RESERVATION dans batch.cpy), donc rien n'a ete collecte a
+       *> rembourser pour une reservation simplement demandee/confirmee
+       ANNULER_RESERVATIONS_ANNONCE.
+           MOVE fa_code TO fres_code_annonce
+           OPEN I-O freservation
+           START freservation KEY IS = fres_code_annonce
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE 1 TO w_fin2
+               PERFORM WITH TEST AFTER UNTIL w_fin2 = 0
+                   READ freservation NEXT
+                   AT END MOVE 0 TO w_fin2
+                   NOT AT END
+                       IF fres_code_annonce NOT = fa_code THEN
+                           MOVE 0 TO w_fin2
+                       ELSE
+                           IF fres_statut_reservation = 1 OR
+                              fres_statut_reservation = 2 THEN
+                               MOVE 4 TO fres_statut_reservation
+                               REWRITE tamp_freservation
+                           END-IF
+                       END-IF
+               END-PERFORM
+           END-START
+           CLOSE freservation.
+
        AFFICHER_ANNONCES.
            DISPLAY "Voici la liste d'annonces en cours :"
            DISPLAY " "
@@ -193,20 +422,36 @@
            READ fannonce NEXT
            AT END MOVE 0 TO w_fin
            NOT AT END
-               DISPLAY "Code : " fa_code
-               DISPLAY "Prix : " fa_prix
-               DISPLAY "Places : " fa_place_max
-               DISPLAY "Depart : " fa_lieu_depart
-               DISPLAY "Arrivee : " fa_lieu_darrive
-               DISPLAY "Rendez-vous : " fa_lieu_rdv
-               DISPLAY "Conducteur : " fa_conducteur
-               DISPLAY "Date de depart : " fa_date_depart
+               IF fa_place_dispo = 0 THEN
+                   CONTINUE
+               ELSE
+                   PERFORM CALCULER_NOTE_MOYENNE
+                   DISPLAY "Code : " fa_code
+                   DISPLAY "Prix : " fa_prix
+                   DISPLAY "Places dispo / max : " fa_place_dispo
+                       " / " fa_place_max
+                   DISPLAY "Depart : " fa_lieu_depart
+                   DISPLAY "Arrivee : " fa_lieu_darrive
+                   DISPLAY "Rendez-vous : " fa_lieu_rdv
+                   DISPLAY "Adresse : " fa_adresse_rdv
+                   DISPLAY "Conducteur : " fa_conducteur
+                       " (note moyenne : " w_note_moyenne "/5)"
+                   DISPLAY "Date de depart : " fa_date_depart
+                   DISPLAY " "
+               END-IF
            END-READ
            END-PERFORM
 
            CLOSE fannonce.
 
        AFFICHER_ANNONCES_UTILISATEUR.
+           MOVE "N" TO w_voir_completes
+           PERFORM AFFICHER_ANNONCES_UTILISATEUR_CORPS.
+
+       *> liste des annonces du conducteur connecte ;
+       *> w_voir_completes = "O"
+       *> pour afficher aussi celles deja completes (fa_place_dispo = 0)
+       AFFICHER_ANNONCES_UTILISATEUR_CORPS.
            OPEN INPUT fannonce
            MOVE 1 TO w_fin
            MOVE wu_telephone TO fa_conducteur
@@ -218,15 +463,28 @@
                READ fannonce NEXT
                AT END MOVE 0 TO w_fin
                NOT AT END
-                   DISPLAY "Code : " fa_code
-                   DISPLAY "Prix : " fa_prix
-                   DISPLAY "Places : " fa_place_max
-                   DISPLAY "Depart : " fa_lieu_depart
-                   DISPLAY "Arrivee : " fa_lieu_darrive
-                   DISPLAY "Rendez-vous : " fa_lieu_rdv
-                   DISPLAY "Conducteur : " fa_conducteur
-                   DISPLAY "Date de depart : " fa_date_depart
-                   DISPLAY " "
+                   IF fa_conducteur NOT = wu_telephone THEN
+                       MOVE 0 TO w_fin
+                   ELSE
+                       IF fa_place_dispo = 0 AND
+                          w_voir_completes NOT = "O" THEN
+                           CONTINUE
+                       ELSE
+                           PERFORM CALCULER_NOTE_MOYENNE
+                           DISPLAY "Code : " fa_code
+                           DISPLAY "Prix : " fa_prix
+                           DISPLAY "Places dispo / max : "
+                               fa_place_dispo " / " fa_place_max
+                           DISPLAY "Depart : " fa_lieu_depart
+                           DISPLAY "Arrivee : " fa_lieu_darrive
+                           DISPLAY "Rendez-vous : " fa_lieu_rdv
+                           DISPLAY "Adresse : " fa_adresse_rdv
+                           DISPLAY "Conducteur : " fa_conducteur
+                               " (note moyenne : " w_note_moyenne "/5)"
+                           DISPLAY "Date de depart : " fa_date_depart
+                           DISPLAY " "
+                       END-IF
+                   END-IF
                END-READ
                END-PERFORM
            END-START
@@ -234,30 +492,100 @@
            CLOSE fannonce.
 
        AFFICHER_ANNONCES_UTILISATEUR_2.
-           PERFORM AFFICHER_ANNONCES_UTILISATEUR
+           PERFORM WITH TEST AFTER UNTIL w_voir_completes = "O" OR
+               w_voir_completes = "N"
+               DISPLAY "Afficher aussi les annonces completes ? (O/N)"
+               ACCEPT w_voir_completes
+           END-PERFORM
+           PERFORM AFFICHER_ANNONCES_UTILISATEUR_CORPS
            PERFORM AFFICHER_OPTIONS_ANNONCES.
 
-       AJOUTER_CODE.
-           OPEN I-O fcode
-           SET w_code_annonce TO 1
-           SET w_code_reservation TO 2
-           MOVE w_code_reservation TO fc_code
-           MOVE w_code_annonce TO fc_code_annonce
-           DISPLAY fc_code
-           DISPLAY fc_code_annonce
-           WRITE tamp_fcode
-           END-WRITE
-           CLOSE fcode.
+       *> recherche des annonces dont la date de depart est comprise
+       *> entre deux dates saisies par l'utilisateur
+       RECHERCHER_ANNONCES_PERIODE.
+           DISPLAY "Saisir la date de debut (AAAA MM JJ)."
+           ACCEPT w_rd_annee
+           ACCEPT w_rd_mois
+           ACCEPT w_rd_jour
+           DISPLAY "Saisir la date de fin (AAAA MM JJ)."
+           ACCEPT w_rf_annee
+           ACCEPT w_rf_mois
+           ACCEPT w_rf_jour
 
-       LIRE_CODE.
-           OPEN INPUT fcode
+           OPEN INPUT fannonce
            MOVE 1 TO w_fin
            PERFORM WITH TEST AFTER UNTIL w_fin = 0
-               READ fcode
-                   AT END MOVE 0 TO w_fin
-                   NOT AT END DISPLAY fc_code_annonce
-               END-READ
+               READ fannonce NEXT
+               AT END MOVE 0 TO w_fin
+               NOT AT END
+                   IF fa_date_depart >= w_date_recherche_debut AND
+                      fa_date_depart <= w_date_recherche_fin THEN
+                       DISPLAY "Code : " fa_code
+                       DISPLAY "Depart : " fa_lieu_depart
+                       DISPLAY "Arrivee : " fa_lieu_darrive
+                       DISPLAY "Date de depart : " fa_date_depart
+                       DISPLAY "Places dispo : " fa_place_dispo
+                       DISPLAY " "
+                   END-IF
+           END-PERFORM
+           CLOSE fannonce
+
+           PERFORM AFFICHER_OPTIONS_ANNONCES.
+
+       *> genere une manifeste imprimable des departs d'une journee
+       *> donnee
+       RAPPORT_MANIFESTE.
+           DISPLAY "Saisir la date des departs a lister (AAAA MM JJ)."
+           ACCEPT w_rd_annee
+           ACCEPT w_rd_mois
+           ACCEPT w_rd_jour
+
+           OPEN OUTPUT fmanifest
+           MOVE SPACE TO tamp_fmanifest
+           STRING "MANIFESTE DES DEPARTS DU " w_rd_annee "-" w_rd_mois
+               "-" w_rd_jour DELIMITED BY SIZE INTO tamp_fmanifest
+           WRITE tamp_fmanifest
+
+           OPEN INPUT fannonce
+           MOVE 1 TO w_fin
+           PERFORM WITH TEST AFTER UNTIL w_fin = 0
+               READ fannonce NEXT
+               AT END MOVE 0 TO w_fin
+               NOT AT END
+                   IF fa_annee = w_rd_annee AND fa_mois = w_rd_mois
+                      AND fa_jour = w_rd_jour THEN
+                       MOVE SPACE TO tamp_fmanifest
+                       STRING fa_code " | " fa_conducteur " | "
+                           fa_lieu_depart " -> " fa_lieu_darrive
+                           " | " fa_prix " EUR | places "
+                           fa_place_dispo "/" fa_place_max
+                           DELIMITED BY SIZE INTO tamp_fmanifest
+                       WRITE tamp_fmanifest
+                   END-IF
            END-PERFORM
+           CLOSE fannonce
+
+           CLOSE fmanifest
+           DISPLAY "Manifeste ecrit dans manifest.dat"
+
+           PERFORM AFFICHE_MENU_ADMIN.
+
+       *> genere le prochain numero de sequence pour le type de code
+       *> donne (partage entre annonces et reservations)
+       GENERER_CODE.
+           MOVE w_type_code TO fc_type
+           OPEN I-O fcode
+           READ fcode
+           INVALID KEY
+               MOVE 1 TO fc_next
+               MOVE w_type_code TO fc_type
+               WRITE tamp_fcode
+               MOVE 1 TO w_code_code
+           NOT INVALID KEY
+               MOVE fc_next TO w_code_code
+               ADD 1 TO fc_next
+               REWRITE tamp_fcode
+           END-READ
            CLOSE fcode.
 
        SAISIR_DATE_DEPART.
@@ -307,19 +635,171 @@
                DISPLAY " "
            NOT INVALID KEY
                PERFORM WITH TEST AFTER UNTIL w_place_max >= 1 AND
-               w_place_max <= fu_nbplace
+               w_place_max <= w_fv_nbplace
                    DISPLAY "Veuillez saisir le nombre de voyageurs."
-                   DISPLAY "(1 - " fu_nbplace")"
+                   DISPLAY "(1 - " w_fv_nbplace")"
                    ACCEPT w_place_max
                    DISPLAY " "
                END-PERFORM
            END-READ
-           CLOSE fannonce.
+           CLOSE futilisateur.
 
        SAISIR_PRIX.
-           PERFORM WITH TEST AFTER UNTIL w_prix_annonce >= 5
+           PERFORM WITH TEST AFTER UNTIL w_prix >= 5
                DISPLAY "Veuillez saisir le prix du voyage."
-               DISPLAY "(Minimum 5)"
-               ACCEPT w_prix_annonce
+               DISPLAY "(Minimum 5, suggestion : " w_prix_suggere ")"
+               ACCEPT w_prix
                DISPLAY " "
            END-PERFORM.
+
+       *> calcule la note moyenne du conducteur courant (fa_conducteur)
+       *> dans w_note_moyenne ; 0 si aucune note
+       CALCULER_NOTE_MOYENNE.
+           MOVE 0 TO w_note_total
+           MOVE 0 TO w_note_count
+           MOVE 0 TO w_note_moyenne
+           OPEN INPUT frating
+           MOVE fa_conducteur TO fnt_conducteur
+           START frating KEY IS = fnt_conducteur
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE 1 TO w_fin2
+               PERFORM WITH TEST AFTER UNTIL w_fin2 = 0
+                   READ frating NEXT
+                   AT END MOVE 0 TO w_fin2
+                   NOT AT END
+                       IF fnt_conducteur NOT = fa_conducteur THEN
+                           MOVE 0 TO w_fin2
+                       ELSE
+                           ADD fnt_note TO w_note_total
+                           ADD 1 TO w_note_count
+                       END-IF
+               END-PERFORM
+           END-START
+           CLOSE frating
+
+           IF w_note_count > 0 THEN
+               COMPUTE w_note_moyenne =
+                   w_note_total / w_note_count
+           END-IF.
+
+       *> cloture un trajet : passe les reservations actives en
+       *> "terminee"
+       *> et alimente fstatistiques avec la repartition commission/net
+       TERMINER_TRAJET.
+           DISPLAY "Saisir le code de l'annonce a terminer."
+           ACCEPT w_code
+
+           OPEN I-O fannonce
+           MOVE w_code TO fa_code
+           READ fannonce
+           INVALID KEY
+               DISPLAY "Cet identifiant n'existe pas."
+               CLOSE fannonce
+           NOT INVALID KEY
+               IF fa_conducteur NOT = wu_telephone THEN
+                   CLOSE fannonce
+                   DISPLAY "Cette annonce ne vous appartient pas."
+               ELSE
+                   MOVE tamp_fannonce TO w_annonce
+                   CLOSE fannonce
+
+                   MOVE 1 TO w_mode_cloture
+                   PERFORM CLOTURER_RESERVATIONS_ANNONCE
+                   DISPLAY "Trajet termine."
+               END-IF
+           END-READ
+
+           PERFORM AFFICHER_OPTIONS_ANNONCES.
+
+       *> cloture toutes les reservations actives (demandee/confirmee)
+       *> de l'annonce w_code : statistiques ecrites dans tous les cas ;
+       *> la notation du conducteur (RATER_CONDUCTEUR, qui demande une
+       *> saisie au clavier) n'a lieu que si w_mode_cloture = 1, c-a-d
+       *> quand TERMINER_TRAJET est execute par un conducteur present.
+       *> CLOTURER_TRAJETS_DU_JOUR (batch.cpy) appelle ceci avec
+       *> w_mode_cloture = 0 pour les trajets du jour jamais clotures
+       *> manuellement, sans attendre de saisie
+       CLOTURER_RESERVATIONS_ANNONCE.
+           MOVE w_code TO fres_code_annonce
+           OPEN I-O freservation
+           START freservation KEY IS = fres_code_annonce
+           INVALID KEY
+               DISPLAY "Aucune reservation pour cette annonce."
+           NOT INVALID KEY
+               MOVE 1 TO w_fin2
+               PERFORM WITH TEST AFTER UNTIL w_fin2 = 0
+                   READ freservation NEXT
+                   AT END MOVE 0 TO w_fin2
+                   NOT AT END
+                       IF fres_code_annonce NOT = w_code THEN
+                           MOVE 0 TO w_fin2
+                       ELSE
+                           IF fres_statut_reservation = 1 OR
+                              fres_statut_reservation = 2 THEN
+                               MOVE 5 TO fres_statut_reservation
+                               REWRITE tamp_freservation
+                               PERFORM ENREGISTRER_STATISTIQUE
+                               IF w_mode_cloture = 1 THEN
+                                   PERFORM RATER_CONDUCTEUR
+                               END-IF
+                           END-IF
+                       END-IF
+               END-PERFORM
+           END-START
+           CLOSE freservation.
+
+       *> ecrit une ligne fstatistiques pour la reservation courante
+       *> (fres_*), avec repartition commission / net conducteur
+       ENREGISTRER_STATISTIQUE.
+           MOVE "S" TO w_type_code
+           PERFORM GENERER_CODE
+           MOVE w_code_code TO fs_code
+           MOVE w_lieu_depart TO fs_villeD
+           MOVE w_lieu_darrive TO fs_villeA
+           MOVE fres_conducteur TO fs_conducteur
+           MOVE fres_voyageur TO fs_voyageur
+           MOVE w_prix TO fs_prix
+           COMPUTE fs_commission = w_prix * w_commission_pct / 100
+           COMPUTE fs_net_conducteur = fs_prix - fs_commission
+           MOVE WS-CURRENT-YEAR TO fs_annee
+           MOVE WS-CURRENT-MONTH TO fs_mois
+           MOVE WS-CURRENT-DAY TO fs_jour
+           MOVE "N" TO fs_regle
+
+           OPEN I-O fstatistiques
+               WRITE tamp_fstatistiques
+           END-WRITE
+           CLOSE fstatistiques.
+
+       *> note du conducteur a la fin d'un trajet, saisie par le
+       *> voyageur concerne ; w_teluser sert ici a confirmer que
+       *> c'est bien lui qui note (le conducteur est celui qui
+       *> execute TERMINER_TRAJET, pas le voyageur)
+       RATER_CONDUCTEUR.
+           DISPLAY "Voyageur " fres_voyageur
+               ", saisissez votre telephone pour noter ce trajet."
+           ACCEPT w_teluser
+
+           IF w_teluser NOT = fres_voyageur THEN
+               DISPLAY "Telephone incorrect, note non enregistree."
+           ELSE
+               PERFORM WITH TEST AFTER UNTIL fnt_note >= 1 AND
+                   fnt_note <= 5
+                   DISPLAY "Notez votre conducteur pour ce trajet (1-5)"
+                   ACCEPT fnt_note
+               END-PERFORM
+
+               MOVE "G" TO w_type_code
+               PERFORM GENERER_CODE
+               MOVE w_code_code TO fnt_code
+               MOVE fres_conducteur TO fnt_conducteur
+               MOVE fres_voyageur TO fnt_voyageur
+               MOVE fres_code TO fnt_fres_code
+
+               OPEN I-O frating
+                   WRITE tamp_frating
+               END-WRITE
+               CLOSE frating
+           END-IF.
