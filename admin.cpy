@@ -0,0 +1,344 @@
+       *> cree le compte administrateur initial (fu_type = 3) la toute
+       *> premiere fois que futilisateur est cree ; appelee par
+       *> OUVRIR_FICHIERS (startup.cpy) uniquement quand le fichier
+       *> vient d'etre initialise. Tout administrateur supplementaire
+       *> passe ensuite par PROMOUVOIR_ADMINISTRATEUR
+       AMORCER_ADMINISTRATEUR.
+           MOVE "admin1234" TO wu_mdp
+           PERFORM HASHER_MDP
+
+           MOVE 1 TO fu_telephone
+           MOVE "ADMIN" TO fu_nom
+           MOVE "SYSTEME" TO fu_prenom
+           MOVE w_mdp_hash TO fu_mdp
+           MOVE 3 TO fu_type
+           MOVE 0 TO fu_solde
+           MOVE SPACE TO fu_immatriculation
+           MOVE 0 TO fu_nbplace
+           MOVE 1 TO fu_status
+           MOVE 0 TO fu_nb_echecs
+
+           OPEN I-O futilisateur
+               WRITE tamp_futilisateur
+           END-WRITE
+           CLOSE futilisateur
+
+           DISPLAY "Compte administrateur initial cree."
+           DISPLAY "Telephone : 0000000001  Mot de passe : admin1234"
+           DISPLAY "Changez ce mot de passe des la premiere connexion.".
+
+       *> menu d'administration (reserve au fu_type = 3, cf. AFFICHE_MENU)
+       AFFICHE_MENU_ADMIN.
+           MOVE 0 TO w_test
+           PERFORM WITH TEST AFTER UNTIL w_test > 0 AND w_test < 13
+               DISPLAY "------------ ADMINISTRATION ------------"
+               DISPLAY "1.   LISTER LES UTILISATEURS"
+               DISPLAY "2.   DEBLOQUER UN COMPTE"
+               DISPLAY "3.   BLOQUER UN COMPTE (AVEC MOTIF)"
+               DISPLAY "4.   SUSPENDRE UN COMPTE (AVEC MOTIF)"
+               DISPLAY "5.   PROMOUVOIR ADMINISTRATEUR"
+               DISPLAY "6.   ANNONCES EN ATTENTE DE DEPART"
+               DISPLAY "7.   RAPPORT DE ROULEMENT CONDUCTEURS"
+               DISPLAY "8.   RAPPORT DE REVENUS"
+               DISPLAY "9.   REGLEMENT DE FIN DE JOURNEE"
+               DISPLAY "10.  EXPORTER LES DONNEES (CSV)"
+               DISPLAY "11.  MANIFESTE DES DEPARTS DU JOUR"
+               DISPLAY "12.  RETOUR"
+               ACCEPT w_test
+           END-PERFORM
+
+           EVALUATE w_test
+           WHEN 1
+               PERFORM LISTER_UTILISATEURS
+           WHEN 2
+               PERFORM DEBLOQUER_COMPTE
+           WHEN 3
+               PERFORM BLOQUER_COMPTE
+           WHEN 4
+               PERFORM FORCER_SUSPENSION
+           WHEN 5
+               PERFORM PROMOUVOIR_ADMINISTRATEUR
+           WHEN 6
+               PERFORM LISTER_ANNONCES_ATTENTE
+           WHEN 7
+               PERFORM RAPPORT_ROULEMENT_CONDUCTEURS
+           WHEN 8
+               PERFORM RAPPORT_REVENUS
+           WHEN 9
+               PERFORM REGLEMENT_FIN_JOURNEE
+           WHEN 10
+               PERFORM EXPORTER_DONNEES_CSV
+           WHEN 11
+               PERFORM RAPPORT_MANIFESTE
+           WHEN 12
+               PERFORM AFFICHE_MENU
+           END-EVALUATE.
+
+       *> liste tous les utilisateurs groupes par fu_type, avec leur statut
+       LISTER_UTILISATEURS.
+           OPEN INPUT futilisateur
+           MOVE 1 TO w_fin
+           MOVE 0 TO w_teluser
+           PERFORM WITH TEST AFTER UNTIL w_fin = 0
+               READ futilisateur NEXT
+               AT END MOVE 0 TO w_fin
+               NOT AT END
+                   DISPLAY "Telephone : " fu_telephone
+                       " - Type : " fu_type
+                       " - Statut : " fu_status
+                       " - Nom : " fu_nom " " fu_prenom
+           END-PERFORM
+           CLOSE futilisateur
+
+           PERFORM AFFICHE_MENU_ADMIN.
+
+       *> force le deblocage d'un compte (remet fu_status a 1 et fu_nb_echecs a 0)
+       DEBLOQUER_COMPTE.
+           DISPLAY "Saisir le numero de telephone a debloquer."
+           ACCEPT w_teluser
+
+           OPEN I-O futilisateur
+           MOVE w_teluser TO fu_telephone
+           READ futilisateur
+           INVALID KEY
+               DISPLAY "Ce compte n'existe pas."
+           NOT INVALID KEY
+               MOVE fu_status TO w_ancien_statut
+               MOVE 1 TO fu_status
+               MOVE 0 TO fu_nb_echecs
+               REWRITE tamp_futilisateur
+               MOVE "ADMIN DEBLOCAGE" TO w_motif_statut
+               MOVE w_teluser TO wu_telephone
+               PERFORM JOURNALISER_STATUT
+               DISPLAY "Compte debloque."
+           END-READ
+           CLOSE futilisateur
+
+           PERFORM AFFICHE_MENU_ADMIN.
+
+       *> force le blocage d'un compte (fu_status = 3) avec motif obligatoire
+       BLOQUER_COMPTE.
+           DISPLAY "Saisir le numero de telephone a bloquer."
+           ACCEPT w_teluser
+
+           PERFORM WITH TEST AFTER UNTIL w_motif_statut NOT = SPACE
+               DISPLAY "Saisir le motif du blocage (obligatoire)."
+               ACCEPT w_motif_statut
+           END-PERFORM
+
+           OPEN I-O futilisateur
+           MOVE w_teluser TO fu_telephone
+           READ futilisateur
+           INVALID KEY
+               DISPLAY "Ce compte n'existe pas."
+           NOT INVALID KEY
+               MOVE fu_status TO w_ancien_statut
+               MOVE 3 TO fu_status
+               REWRITE tamp_futilisateur
+               MOVE w_teluser TO wu_telephone
+               PERFORM JOURNALISER_STATUT
+               DISPLAY "Compte bloque."
+           END-READ
+           CLOSE futilisateur
+
+           PERFORM AFFICHE_MENU_ADMIN.
+
+       *> force la suspension d'un compte (fu_status = 2) avec motif
+       *> obligatoire ; pendant de BLOQUER_COMPTE pour le statut
+       *> SUSPENDU (cf. CHANGE_STATUS dans compte.cpy pour l'auto-
+       *> service equivalent)
+       FORCER_SUSPENSION.
+           DISPLAY "Saisir le numero de telephone a suspendre."
+           ACCEPT w_teluser
+
+           PERFORM WITH TEST AFTER UNTIL w_motif_statut NOT = SPACE
+               DISPLAY "Saisir le motif de la suspension (obligatoire)."
+               ACCEPT w_motif_statut
+           END-PERFORM
+
+           OPEN I-O futilisateur
+           MOVE w_teluser TO fu_telephone
+           READ futilisateur
+           INVALID KEY
+               DISPLAY "Ce compte n'existe pas."
+           NOT INVALID KEY
+               MOVE fu_status TO w_ancien_statut
+               MOVE 2 TO fu_status
+               REWRITE tamp_futilisateur
+               MOVE w_teluser TO wu_telephone
+               PERFORM JOURNALISER_STATUT
+               DISPLAY "Compte suspendu."
+           END-READ
+           CLOSE futilisateur
+
+           PERFORM AFFICHE_MENU_ADMIN.
+
+       *> promeut un compte existant au role administrateur (fu_type = 3) ;
+       *> seule facon d'obtenir un second administrateur une fois le
+       *> compte amorce par AMORCER_ADMINISTRATEUR (cf. startup.cpy)
+       PROMOUVOIR_ADMINISTRATEUR.
+           DISPLAY "Saisir le numero de telephone a promouvoir."
+           ACCEPT w_teluser
+
+           OPEN I-O futilisateur
+           MOVE w_teluser TO fu_telephone
+           READ futilisateur
+           INVALID KEY
+               DISPLAY "Ce compte n'existe pas."
+           NOT INVALID KEY
+               MOVE 3 TO fu_type
+               REWRITE tamp_futilisateur
+               DISPLAY "Compte promu administrateur."
+           END-READ
+           CLOSE futilisateur
+
+           PERFORM AFFICHE_MENU_ADMIN.
+
+       *> liste les annonces dont le depart n'a pas encore eu lieu
+       LISTER_ANNONCES_ATTENTE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           OPEN INPUT fannonce
+           MOVE 1 TO w_fin
+           PERFORM WITH TEST AFTER UNTIL w_fin = 0
+               READ fannonce NEXT
+               AT END MOVE 0 TO w_fin
+               NOT AT END
+                   IF fa_annee > WS-CURRENT-YEAR OR
+                      (fa_annee = WS-CURRENT-YEAR AND
+                       fa_mois > WS-CURRENT-MONTH) OR
+                      (fa_annee = WS-CURRENT-YEAR AND
+                       fa_mois = WS-CURRENT-MONTH AND
+                       fa_jour >= WS-CURRENT-DAY) THEN
+                       DISPLAY "Code : " fa_code
+                           " - Conducteur : " fa_conducteur
+                           " - Depart : " fa_date_depart
+                           " - Places : " fa_place_dispo
+                           "/" fa_place_max
+                   END-IF
+           END-PERFORM
+           CLOSE fannonce
+
+           PERFORM AFFICHE_MENU_ADMIN.
+
+       *> audit de flotte : tous les conducteurs (fu_type = 2) avec leur
+       *> immatriculation et nombre de places
+       RAPPORT_ROULEMENT_CONDUCTEURS.
+           DISPLAY "---- RAPPORT DE ROULEMENT CONDUCTEURS ----"
+           OPEN INPUT futilisateur
+           MOVE 2 TO fu_type
+           START futilisateur KEY IS = fu_type
+           INVALID KEY
+               DISPLAY "Aucun conducteur enregistre."
+           NOT INVALID KEY
+               MOVE 1 TO w_fin
+               PERFORM WITH TEST AFTER UNTIL w_fin = 0
+                   READ futilisateur NEXT
+                   AT END MOVE 0 TO w_fin
+                   NOT AT END
+                       IF fu_type NOT = 2 THEN
+                           MOVE 0 TO w_fin
+                       ELSE
+                           DISPLAY "Telephone : " fu_telephone
+                               " - Immat : " fu_immatriculation
+                               " - Places : " fu_nbplace
+                       END-IF
+               END-PERFORM
+           END-START
+           CLOSE futilisateur
+
+           PERFORM AFFICHE_MENU_ADMIN.
+
+       *> totalise fa_prix sur une periode saisie, reparti par conducteur
+       RAPPORT_REVENUS.
+           DISPLAY "Saisir la date de debut (AAAA MM JJ)."
+           ACCEPT w_rd_annee
+           ACCEPT w_rd_mois
+           ACCEPT w_rd_jour
+           DISPLAY "Saisir la date de fin (AAAA MM JJ)."
+           ACCEPT w_rf_annee
+           ACCEPT w_rf_mois
+           ACCEPT w_rf_jour
+
+           OPEN OUTPUT frevenue
+           MOVE SPACE TO tamp_frevenue
+           STRING "RAPPORT DE REVENUS" DELIMITED BY SIZE
+               INTO tamp_frevenue
+           WRITE tamp_frevenue
+
+           MOVE 0 TO w_total_revenu
+           OPEN INPUT futilisateur
+           MOVE 2 TO fu_type
+           START futilisateur KEY IS = fu_type
+           INVALID KEY
+               DISPLAY "Aucun conducteur enregistre."
+           NOT INVALID KEY
+               MOVE 1 TO w_fin
+               PERFORM WITH TEST AFTER UNTIL w_fin = 0
+                   READ futilisateur NEXT
+                   AT END MOVE 0 TO w_fin
+                   NOT AT END
+                       IF fu_type NOT = 2 THEN
+                           MOVE 0 TO w_fin
+                       ELSE
+                           MOVE fu_telephone TO w_teluser
+                           PERFORM CUMULER_REVENU_CONDUCTEUR
+                       END-IF
+               END-PERFORM
+           END-START
+           CLOSE futilisateur
+
+           MOVE SPACE TO tamp_frevenue
+           STRING "TOTAL : " w_total_revenu " EUR"
+               DELIMITED BY SIZE INTO tamp_frevenue
+           WRITE tamp_frevenue
+           CLOSE frevenue
+
+           DISPLAY "Revenu total sur la periode : " w_total_revenu
+           DISPLAY "Detail ecrit dans revenue.dat"
+
+           PERFORM AFFICHE_MENU_ADMIN.
+
+       *> cumule fa_prix du conducteur w_teluser sur la periode
+       *> recherchee dans w_conducteur_total, ecrit le detail puis le
+       *> sous-total dans frevenue et l'ajoute a w_total_revenu
+       CUMULER_REVENU_CONDUCTEUR.
+           MOVE 0 TO w_conducteur_total
+           MOVE w_teluser TO fa_conducteur
+           OPEN INPUT fannonce
+           START fannonce KEY IS = fa_conducteur
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE 1 TO w_fin2
+               PERFORM WITH TEST AFTER UNTIL w_fin2 = 0
+                   READ fannonce NEXT
+                   AT END MOVE 0 TO w_fin2
+                   NOT AT END
+                       IF fa_conducteur NOT = w_teluser THEN
+                           MOVE 0 TO w_fin2
+                       ELSE
+                           IF fa_date_depart >= w_date_recherche_debut
+                              AND fa_date_depart
+                                  <= w_date_recherche_fin THEN
+                               ADD fa_prix TO w_conducteur_total
+                               MOVE SPACE TO tamp_frevenue
+                               STRING "Conducteur " fa_conducteur
+                                   " : " fa_prix
+                                   " EUR (annonce " fa_code ")"
+                                   DELIMITED BY SIZE
+                                   INTO tamp_frevenue
+                               WRITE tamp_frevenue
+                           END-IF
+                       END-IF
+               END-PERFORM
+           END-START
+           CLOSE fannonce
+
+           IF w_conducteur_total > 0 THEN
+               ADD w_conducteur_total TO w_total_revenu
+               MOVE SPACE TO tamp_frevenue
+               STRING "   SOUS-TOTAL CONDUCTEUR " w_teluser " : "
+                   w_conducteur_total " EUR"
+                   DELIMITED BY SIZE INTO tamp_frevenue
+               WRITE tamp_frevenue
+           END-IF.
