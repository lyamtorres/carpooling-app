@@ -0,0 +1,428 @@
+       *> ecrit une ligne de ledger pour toute entree/sortie d'argent
+       *> sur le solde (recharge, reglement de reservation...) ;
+       *> suppose w_trans_telephone, w_trans_type et w_trans_montant
+       *> deja renseignes par l'appelant. ft_type = "R" recharge,
+       *> "D" debit voyageur, "C" credit conducteur (reglement)
+       ENREGISTRER_TRANSACTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE "T" TO w_type_code
+           PERFORM GENERER_CODE
+           MOVE w_code_code TO ft_num
+           MOVE w_trans_telephone TO ft_telephone
+           MOVE w_trans_type TO ft_type
+           MOVE w_trans_montant TO ft_montant
+           MOVE WS-CURRENT-YEAR TO ft_annee
+           MOVE WS-CURRENT-MONTH TO ft_mois
+           MOVE WS-CURRENT-DAY TO ft_jour
+
+           OPEN I-O ftransaction
+               WRITE tamp_ftransaction
+               INVALID KEY
+                   DISPLAY "Impossible d'enregistrer la transaction."
+           END-WRITE
+           CLOSE ftransaction.
+
+       *> signale pour revue manuelle les recharges superieures au seuil
+       SIGNALER_RECHARGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           OPEN EXTEND freviewlog
+           IF cr_freviewlog = 35 THEN
+               OPEN OUTPUT freviewlog
+           END-IF
+           MOVE SPACE TO tamp_freviewlog
+           STRING WS-CURRENT-YEAR "-" WS-CURRENT-MONTH "-"
+               WS-CURRENT-DAY
+               " RECHARGE A REVOIR - TEL : " wu_telephone
+               " MONTANT : " wu_solde
+               DELIMITED BY SIZE INTO tamp_freviewlog
+           WRITE tamp_freviewlog
+           CLOSE freviewlog.
+
+       *> journalise tout changement de fu_status (auto-service ou
+       *> admin)
+       *> suppose w_teluser ou wu_telephone, w_ancien_statut, fu_status
+       *> et
+       *> w_motif_statut deja renseignes par l'appelant
+       JOURNALISER_STATUT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           OPEN EXTEND fstatushist
+           IF cr_fstatushist = 35 THEN
+               OPEN OUTPUT fstatushist
+           END-IF
+           MOVE SPACE TO tamp_fstatushist
+           STRING WS-CURRENT-YEAR "-" WS-CURRENT-MONTH "-"
+               WS-CURRENT-DAY
+               " TEL : " wu_telephone
+               " ANCIEN : " w_ancien_statut
+               " NOUVEAU : " fu_status
+               " MOTIF : " w_motif_statut
+               DELIMITED BY SIZE INTO tamp_fstatushist
+           WRITE tamp_fstatushist
+           CLOSE fstatushist.
+
+       *> journalise tout changement de mot de passe (jamais le mot de
+       *> passe lui-meme, seulement la date et le telephone concerne)
+       JOURNALISER_CHANGEMENT_MDP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           OPEN EXTEND fpwdhist
+           IF cr_fpwdhist = 35 THEN
+               OPEN OUTPUT fpwdhist
+           END-IF
+           MOVE SPACE TO tamp_fpwdhist
+           STRING WS-CURRENT-YEAR "-" WS-CURRENT-MONTH "-"
+               WS-CURRENT-DAY
+               " TEL : " wu_telephone " MDP MODIFIE"
+               DELIMITED BY SIZE INTO tamp_fpwdhist
+           WRITE tamp_fpwdhist
+           CLOSE fpwdhist.
+
+       *> genere un code de reinitialisation pour un compte existant et
+       *> permet de le saisir immediatement pour definir un nouveau mot
+       *> de passe (tient lieu d'envoi SMS/mail, non disponible ici)
+       MOT_DE_PASSE_OUBLIE.
+           DISPLAY "------------ MOT DE PASSE OUBLIE ------------"
+           display "VOTRE NUMERO DE TELEPHONE "
+           accept wu_telephone
+
+           OPEN INPUT futilisateur
+           MOVE wu_telephone TO fu_telephone
+           READ futilisateur KEY IS fu_telephone
+           INVALID KEY
+               DISPLAY "CE COMPTE N'EXISTE PAS"
+               CLOSE futilisateur
+               PERFORM AFFICHE_PAGE_CONNEXION
+           NOT INVALID KEY
+               CLOSE futilisateur
+
+               MOVE "Z" TO w_type_code
+               PERFORM GENERER_CODE
+
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+               MOVE wu_telephone TO frz_telephone
+               MOVE w_code_code TO frz_code
+               MOVE WS-CURRENT-YEAR TO frz_annee
+               MOVE WS-CURRENT-MONTH TO frz_mois
+               MOVE WS-CURRENT-DAY TO frz_jour
+               MOVE "N" TO frz_utilise
+
+               OPEN I-O freset
+               WRITE tamp_freset
+               INVALID KEY
+                   REWRITE tamp_freset
+               END-WRITE
+               CLOSE freset
+
+               DISPLAY "VOTRE CODE DE REINITIALISATION EST : "
+               DISPLAY w_code_code
+               PERFORM REINITIALISER_MDP
+           END-READ.
+
+       *> verifie le code de reinitialisation saisi et, s'il est valide
+       *> et non expire, enregistre le nouveau mot de passe hache ; le
+       *> code n'est valable que le jour meme de sa generation (seule
+       *> granularite disponible dans frz_date)
+       REINITIALISER_MDP.
+           DISPLAY "SAISIR LE CODE RECU"
+           ACCEPT w_code_code
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+
+           OPEN I-O freset
+           MOVE wu_telephone TO frz_telephone
+           READ freset KEY IS frz_telephone
+           INVALID KEY
+               DISPLAY "AUCUNE DEMANDE EN COURS"
+               CLOSE freset
+               PERFORM AFFICHE_PAGE_CONNEXION
+           NOT INVALID KEY
+               IF frz_code NOT = w_code_code OR frz_utilise = "O" THEN
+                   DISPLAY "CODE INVALIDE"
+                   CLOSE freset
+                   PERFORM AFFICHE_PAGE_CONNEXION
+               ELSE
+                   IF frz_annee NOT = WS-CURRENT-YEAR OR
+                      frz_mois NOT = WS-CURRENT-MONTH OR
+                      frz_jour NOT = WS-CURRENT-DAY THEN
+                       DISPLAY "CODE EXPIRE"
+                       CLOSE freset
+                       PERFORM AFFICHE_PAGE_CONNEXION
+                   ELSE
+                       PERFORM WITH TEST AFTER
+                               UNTIL FUNCTION LENGTH(wu_mdp) > 4
+                          AND FUNCTION LENGTH(wu_mdp) < 11
+                           display "NOUVEAU MOT DE PASSE"
+                           accept wu_mdp
+                       END-PERFORM
+                       PERFORM HASHER_MDP
+
+                       MOVE "O" TO frz_utilise
+                       REWRITE tamp_freset
+                       CLOSE freset
+
+                       OPEN I-O futilisateur
+                       MOVE wu_telephone TO fu_telephone
+                       READ futilisateur KEY IS fu_telephone
+                       NOT INVALID KEY
+                           MOVE w_mdp_hash TO fu_mdp
+                           REWRITE tamp_futilisateur
+                           PERFORM JOURNALISER_CHANGEMENT_MDP
+                       END-READ
+                       CLOSE futilisateur
+
+                       DISPLAY "MOT DE PASSE REINITIALISE"
+                       PERFORM AFFICHE_PAGE_CONNEXION
+                   END-IF
+               END-IF
+           END-READ.
+
+       *> reglement de fin de journee : parcourt fstatistiques du
+       *> jour et
+       *> cumule la commission et le net par conducteur dans revenue.dat
+       REGLEMENT_FIN_JOURNEE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+
+           PERFORM CLOTURER_TRAJETS_DU_JOUR
+
+           OPEN OUTPUT frevenue
+           MOVE SPACE TO tamp_frevenue
+           STRING "REGLEMENT DU " WS-CURRENT-YEAR "-" WS-CURRENT-MONTH
+               "-" WS-CURRENT-DAY DELIMITED BY SIZE INTO tamp_frevenue
+           WRITE tamp_frevenue
+
+           MOVE 0 TO w_total_revenu
+           OPEN I-O fstatistiques
+           MOVE 1 TO w_fin
+           PERFORM WITH TEST AFTER UNTIL w_fin = 0
+               READ fstatistiques NEXT
+               AT END MOVE 0 TO w_fin
+               NOT AT END
+                   IF fs_annee = WS-CURRENT-YEAR
+                      AND fs_mois = WS-CURRENT-MONTH
+                      AND fs_jour = WS-CURRENT-DAY
+                      AND fs_regle NOT = "O" THEN
+                       PERFORM REGLER_RESERVATION
+                       MOVE SPACE TO tamp_frevenue
+                       IF w_reglement_ok = 1 THEN
+                           ADD fs_net_conducteur TO w_total_revenu
+                           MOVE "O" TO fs_regle
+                           REWRITE tamp_fstatistiques
+                           STRING "Conducteur " fs_conducteur " : net "
+                               fs_net_conducteur " EUR (commission "
+                               fs_commission " EUR)"
+                               DELIMITED BY SIZE INTO tamp_frevenue
+                       ELSE
+                           STRING "Conducteur " fs_conducteur
+                               " : REGLEMENT EN ECHEC (voyageur "
+                               fs_voyageur ", voir reviewlog.dat)"
+                               DELIMITED BY SIZE INTO tamp_frevenue
+                       END-IF
+                       WRITE tamp_frevenue
+                   END-IF
+           END-PERFORM
+           CLOSE fstatistiques
+
+           MOVE SPACE TO tamp_frevenue
+           STRING "TOTAL NET VERSE : " w_total_revenu " EUR"
+               DELIMITED BY SIZE INTO tamp_frevenue
+           WRITE tamp_frevenue
+           CLOSE frevenue
+
+           DISPLAY "Reglement ecrit dans revenue.dat"
+           DISPLAY "Total net verse : " w_total_revenu
+
+           PERFORM AFFICHE_MENU_ADMIN.
+
+       *> cloture d'office, pour le batch de fin de journee, tout
+       *> trajet dont la date de depart est aujourd'hui ou passee et
+       *> qu'aucun conducteur n'a encore clos via TERMINER_TRAJET
+       *> (publication.cpy) ; w_mode_cloture = 0 fait sauter la
+       *> notation du conducteur (RATER_CONDUCTEUR attend une saisie
+       *> au clavier, impossible en batch non surveille)
+       CLOTURER_TRAJETS_DU_JOUR.
+           OPEN INPUT fannonce
+           MOVE 1 TO w_fin
+           PERFORM WITH TEST AFTER UNTIL w_fin = 0
+               READ fannonce NEXT
+               AT END MOVE 0 TO w_fin
+               NOT AT END
+                   IF fa_annee < WS-CURRENT-YEAR OR
+                      (fa_annee = WS-CURRENT-YEAR AND
+                       fa_mois < WS-CURRENT-MONTH) OR
+                      (fa_annee = WS-CURRENT-YEAR AND
+                       fa_mois = WS-CURRENT-MONTH AND
+                       fa_jour <= WS-CURRENT-DAY) THEN
+                       MOVE tamp_fannonce TO w_annonce
+                       MOVE 0 TO w_mode_cloture
+                       PERFORM CLOTURER_RESERVATIONS_ANNONCE
+                   END-IF
+           END-PERFORM
+           CLOSE fannonce.
+
+       *> debite fs_prix chez le voyageur et credite fs_net_conducteur
+       *> chez le conducteur pour la reservation fstatistiques
+       *> courante ; signale et n'effectue aucun mouvement si le
+       *> voyageur n'a pas le solde suffisant. Met w_reglement_ok a 1
+       *> si le reglement a bien eu lieu, 0 sinon
+       REGLER_RESERVATION.
+           MOVE 0 TO w_reglement_ok
+           OPEN I-O futilisateur
+           MOVE fs_voyageur TO fu_telephone
+           READ futilisateur KEY IS fu_telephone
+               INVALID KEY
+                   DISPLAY "REGLEMENT IMPOSSIBLE - VOYAGEUR "
+                       "INTROUVABLE : " fs_voyageur
+               NOT INVALID KEY
+                   IF fu_solde < fs_prix THEN
+                       PERFORM SIGNALER_SOLDE_INSUFFISANT
+                   ELSE
+                       SUBTRACT fs_prix FROM fu_solde
+                       REWRITE tamp_futilisateur
+                       MOVE 1 TO w_reglement_ok
+                   END-IF
+           END-READ
+           CLOSE futilisateur
+
+           IF w_reglement_ok = 1 THEN
+               MOVE fs_voyageur TO w_trans_telephone
+               MOVE "D" TO w_trans_type
+               MOVE fs_prix TO w_trans_montant
+               PERFORM ENREGISTRER_TRANSACTION
+
+               OPEN I-O futilisateur
+               MOVE fs_conducteur TO fu_telephone
+               READ futilisateur KEY IS fu_telephone
+                   INVALID KEY
+                       DISPLAY "REGLEMENT IMPOSSIBLE - CONDUCTEUR "
+                           "INTROUVABLE : " fs_conducteur
+                   NOT INVALID KEY
+                       ADD fs_net_conducteur TO fu_solde
+                       REWRITE tamp_futilisateur
+               END-READ
+               CLOSE futilisateur
+
+               MOVE fs_conducteur TO w_trans_telephone
+               MOVE "C" TO w_trans_type
+               MOVE fs_net_conducteur TO w_trans_montant
+               PERFORM ENREGISTRER_TRANSACTION
+           END-IF.
+
+       *> journalise pour revue manuelle un voyageur dont le solde ne
+       *> couvre pas le reglement d'une reservation terminee
+       SIGNALER_SOLDE_INSUFFISANT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           OPEN EXTEND freviewlog
+           IF cr_freviewlog = 35 THEN
+               OPEN OUTPUT freviewlog
+           END-IF
+           MOVE SPACE TO tamp_freviewlog
+           STRING WS-CURRENT-YEAR "-" WS-CURRENT-MONTH "-"
+               WS-CURRENT-DAY
+               " SOLDE INSUFFISANT - TEL : " fs_voyageur
+               " MONTANT DU : " fs_prix
+               DELIMITED BY SIZE INTO tamp_freviewlog
+           WRITE tamp_freviewlog
+           CLOSE freviewlog.
+
+       *> exporte futilisateur, fannonce et freservation au format CSV
+       *> pour consultation externe (tableur, etc.)
+       EXPORTER_DONNEES_CSV.
+           OPEN OUTPUT fcsvuser
+           MOVE SPACE TO tamp_fcsvuser
+           STRING "telephone;nom;prenom;type;statut;solde"
+               DELIMITED BY SIZE INTO tamp_fcsvuser
+           WRITE tamp_fcsvuser
+           OPEN INPUT futilisateur
+           MOVE 1 TO w_fin
+           PERFORM WITH TEST AFTER UNTIL w_fin = 0
+               READ futilisateur NEXT
+               AT END MOVE 0 TO w_fin
+               NOT AT END
+                   MOVE SPACE TO tamp_fcsvuser
+                   STRING fu_telephone ";" fu_nom ";" fu_prenom ";"
+                       fu_type ";" fu_status ";" fu_solde
+                       DELIMITED BY SIZE INTO tamp_fcsvuser
+                   WRITE tamp_fcsvuser
+           END-PERFORM
+           CLOSE futilisateur
+           CLOSE fcsvuser
+
+           OPEN OUTPUT fcsvannonce
+           MOVE SPACE TO tamp_fcsvannonce
+           STRING "code;conducteur;depart;arrivee;date;prix;places"
+               DELIMITED BY SIZE INTO tamp_fcsvannonce
+           WRITE tamp_fcsvannonce
+           OPEN INPUT fannonce
+           MOVE 1 TO w_fin
+           PERFORM WITH TEST AFTER UNTIL w_fin = 0
+               READ fannonce NEXT
+               AT END MOVE 0 TO w_fin
+               NOT AT END
+                   MOVE SPACE TO tamp_fcsvannonce
+                   STRING fa_code ";" fa_conducteur ";"
+                       fa_lieu_depart ";" fa_lieu_darrive ";"
+                       fa_date_depart ";" fa_prix ";"
+                       fa_place_dispo "/" fa_place_max
+                       DELIMITED BY SIZE INTO tamp_fcsvannonce
+                   WRITE tamp_fcsvannonce
+           END-PERFORM
+           CLOSE fannonce
+           CLOSE fcsvannonce
+
+           *> point de reprise : si un export precedent s'est arrete en
+           *> cours de route, on reprend juste apres le dernier fres_code
+           *> traite au lieu de reparcourir tout le fichier depuis le
+           *> debut (et de reecrire un reservation.csv incomplet)
+           MOVE "CSVRES" TO ckp_cle
+           OPEN I-O fcheckpoint
+           READ fcheckpoint
+           INVALID KEY
+               MOVE 0 TO ckp_dernier_code
+               MOVE "CSVRES" TO ckp_cle
+               WRITE tamp_fcheckpoint
+           END-READ
+
+           OPEN INPUT freservation
+           IF ckp_dernier_code = 0 THEN
+               OPEN OUTPUT fcsvreservation
+               MOVE SPACE TO tamp_fcsvreservation
+               STRING "code;annonce;voyageur;conducteur;statut"
+                   DELIMITED BY SIZE INTO tamp_fcsvreservation
+               WRITE tamp_fcsvreservation
+               MOVE 1 TO w_fin
+           ELSE
+               OPEN EXTEND fcsvreservation
+               MOVE ckp_dernier_code TO fres_code
+               START freservation KEY IS > fres_code
+               INVALID KEY
+                   MOVE 0 TO w_fin
+               NOT INVALID KEY
+                   MOVE 1 TO w_fin
+               END-START
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL w_fin = 0
+               READ freservation NEXT
+               AT END MOVE 0 TO w_fin
+               NOT AT END
+                   MOVE SPACE TO tamp_fcsvreservation
+                   STRING fres_code ";" fres_code_annonce ";"
+                       fres_voyageur ";" fres_conducteur ";"
+                       fres_statut_reservation
+                       DELIMITED BY SIZE INTO tamp_fcsvreservation
+                   WRITE tamp_fcsvreservation
+                   MOVE fres_code TO ckp_dernier_code
+                   REWRITE tamp_fcheckpoint
+           END-PERFORM
+           CLOSE freservation
+           CLOSE fcsvreservation
+
+           *> export complet : on remet le point de reprise a zero pour
+           *> qu'un prochain export reparte depuis le debut du fichier
+           MOVE 0 TO ckp_dernier_code
+           REWRITE tamp_fcheckpoint
+           CLOSE fcheckpoint
+
+           DISPLAY "Export termine : utilisateur.csv, annonce.csv,"
+           DISPLAY "reservation.csv"
+
+           PERFORM AFFICHE_MENU_ADMIN.
