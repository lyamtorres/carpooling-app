@@ -28,8 +28,12 @@
 
 
            SELECT freservation ASSIGN TO "reservation.dat"
-           ORGANIZATION SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fres_code
+           ALTERNATE RECORD KEY IS fres_voyageur WITH DUPLICATES
+           ALTERNATE RECORD KEY IS fres_conducteur WITH DUPLICATES
+           ALTERNATE RECORD KEY IS fres_code_annonce WITH DUPLICATES
            FILE STATUS IS cr_freservation.
 
 
@@ -37,7 +41,9 @@
            ORGANIZATION INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS fa_code
-           ALTERNATE RECORD KEY IS fa_lieu_rdv WITH DUPLICATES
+           ALTERNATE RECORD KEY IS fa_lieu_depart WITH DUPLICATES
+           ALTERNATE RECORD KEY IS fa_lieu_darrive  WITH DUPLICATES
+           ALTERNATE RECORD KEY IS fa_conducteur WITH DUPLICATES
            FILE STATUS IS cr_fannonce.
 
        DATA DIVISION.
@@ -74,21 +80,33 @@
        FD freservation.
        01 tamp_freservation.
            02 fres_code PIC 9(6).
-           02 fres_voyageur PIC A(10).
-           02 fres_conducteur PIC A(10).
-           02 fres_status PIC 9(1).
-         *> 02 fres_date_voyage PIC 9(8).
+           02 fres_voyageur PIC 9(10).
+           02 fres_conducteur PIC 9(10).
+           02 fres_statut_reservation PIC 9(1).
+           02 fres_date_reservation.
+               03 fres_annee  PIC  9(4).
+               03 fres_mois PIC  9(2).
+               03 fres_jour PIC  9(2).
+           02 fres_code_annonce PIC 9(6).
 
        FD fannonce.
        01 tamp_fannonce.
            02 fa_code PIC 9(6).
            02 fa_prix PIC 9(8).
-           02 fa_place_max PIC 9(1).
-           02 fa_place_dispo PIC 9(1).
-           02 fa_lieu_rdv PIC 9(30).
-           *> 02 fa_date_dep PIC 9(8).
-           02 fa_conducteur PIC A(10).
-           *> fa_cle j'ai pas trop compris
+           02 fa_commission_pct PIC 9(2).
+           02 fa_place_max PIC 9(2).
+           02 fa_place_dispo PIC 9(2).
+           02 fa_lieu_depart PIC X(30).
+           02 fa_lieu_darrive PIC X(30).
+           02 fa_lieu_rdv PIC X(30).
+           02 fa_adresse_rdv PIC X(40).
+           02 fa_conducteur PIC 9(10).
+           02 fa_date_depart.
+              03 fa_annee  PIC  9(4).
+              03 fa_mois PIC  9(2).
+              03 fa_jour  PIC  9(2).
+           02 fa_groupe_recurrence PIC 9(6).
+           02 fa_immatriculation PIC X(9).
 
 
        WORKING-STORAGE SECTION.
