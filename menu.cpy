@@ -1,14 +1,15 @@
-    *> page identification et connexion
-
+       *> page identification et connexion
 
        AFFICHE_PAGE_CONNEXION.
 
-           PERFORM WITH TEST AFTER UNTIL w_test > 0 AND w_test < 4
-           
+           MOVE 0 TO w_test
+           PERFORM WITH TEST AFTER UNTIL w_test > 0 AND w_test < 5
+
                 DISPLAY "------------ GESTION COVOITURAGE ------------"
                 DISPLAY "1.   INSCRIPTION"
                 DISPLAY "2.   CONNEXION"
-                DISPLAY "3.   QUITTER"
+                DISPLAY "3.   MOT DE PASSE OUBLIE"
+                DISPLAY "4.   QUITTER"
                 ACCEPT w_test
            END-PERFORM
 
@@ -19,43 +20,54 @@
            WHEN 2
                 PERFORM CONNEXION
            WHEN 3
+                PERFORM MOT_DE_PASSE_OUBLIE
+           WHEN 4
                 DISPLAY "A TRES BIENTOT"
 
-           END-EVALUATE.    
-    
-    *> menu principal
+           END-EVALUATE.
+
+       *> menu principal
        AFFICHE_MENU.
 
+           MOVE 0 TO w_test
            PERFORM WITH TEST AFTER UNTIL w_test > 0 AND w_test < 6
-           
+
                 DISPLAY "------------ GESTION COVOITURAGE ------------"
                 DISPLAY "1.   RESERVATIONS"
                 DISPLAY "2.   ANNONCES"
                 DISPLAY "3.   MON COMPTE"
-                DISPLAY "4.   ADMINISTRATION"
+                IF fu_type = 3 THEN
+                    DISPLAY "4.   ADMINISTRATION"
+                END-IF
                 DISPLAY "5.   QUITTER"
                 ACCEPT w_test
            END-PERFORM
 
            EVALUATE w_test
            WHEN 1
-                DISPLAY "RESERVATION"
+                PERFORM RESERVATIONS_MENU
            WHEN 2
-                DISPLAY "ANNONCES"
+                PERFORM AFFICHER_OPTIONS_ANNONCES
            WHEN 3
                 PERFORM PAGE_PROFIL
            WHEN 4
-                DISPLAY "ADMINSTRATION"
+                IF fu_type = 3 THEN
+                    PERFORM AFFICHE_MENU_ADMIN
+                ELSE
+                    DISPLAY "ACCES REFUSE"
+                    PERFORM AFFICHE_MENU
+                END-IF
            WHEN 5
                 DISPLAY "A TRES BIENTOT"
 
            END-EVALUATE.
 
-    *> menu profi
+       *> menu profi
        PAGE_PROFIL.
 
-           PERFORM WITH TEST AFTER UNTIL w_test > 0 AND w_test < 7
-           
+           MOVE 0 TO w_test
+           PERFORM WITH TEST AFTER UNTIL w_test > 0 AND w_test < 8
+
                 DISPLAY "------------ GESTION COVOITURAGE ------------"
                 DISPLAY "---------------------------------------------"
                 DISPLAY "|               MON PROFIL                  |"
@@ -65,29 +77,37 @@
                 DISPLAY "3.   MODIFIER MOT DE PASSE"
                 DISPLAY "4.   MODIFIER STATUS COMPTE"
                 DISPLAY "5.   SUPPRIMMER MON COMPTE"
-                DISPLAY "6.   RETOUR"
+                IF fu_type = 2 THEN
+                    DISPLAY "6.   GERER MES VEHICULES"
+                END-IF
+                DISPLAY "7.   RETOUR"
                 ACCEPT w_test
            END-PERFORM
 
            EVALUATE w_test
            WHEN 1
                 PERFORM VOIR_PROFIL
-                
+
            WHEN 2
                 PERFORM RECHARGE_COMPTE
-                
+
            WHEN 3
                 PERFORM CHANGE_MPD
-                
+
            WHEN 4
-                
+
                 PERFORM CHANGE_STATUS
            WHEN 5
-                
+
                 PERFORM SUPPRIME_COMPTE
           WHEN 6
-                
+                IF fu_type = 2 THEN
+                    PERFORM AJOUTER_VEHICULE
+                ELSE
+                    PERFORM PAGE_PROFIL
+                END-IF
+          WHEN 7
+
                 PERFORM AFFICHE_MENU
 
            END-EVALUATE.
-
