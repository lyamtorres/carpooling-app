@@ -1,51 +1,252 @@
-DISPLAY '|====================================|'
-           DISPLAY '|===========Bonjour ,vous aller proceder==========|'
-<<<<<<< HEAD
-           DISPLAY '|=========== � une reservation      ===========|'
-=======
-           DISPLAY '|=========== à une reservation      ===========|'
->>>>>>> a54a6c2c51f7291b2f65f620527ccc702b93b89a
+       *> point d'entree option 1 du menu principal
+       RESERVATIONS_MENU.
+           MOVE 0 TO w_test
+           PERFORM WITH TEST AFTER UNTIL w_test > 0 AND w_test < 4
+               DISPLAY "------------ RESERVATIONS ------------"
+               DISPLAY "1.   RECHERCHER ET RESERVER UN TRAJET"
+               DISPLAY "2.   TRAITER UNE DEMANDE (CONDUCTEUR)"
+               DISPLAY "3.   ANNULER UNE RESERVATION"
+               DISPLAY "4.   RETOUR"
+               ACCEPT w_test
+           END-PERFORM
+
+           EVALUATE w_test
+           WHEN 1
+               PERFORM RESERVER_UNE_ANNONCE
+           WHEN 2
+               PERFORM TRAITER_DEMANDE_RESERVATION
+           WHEN 3
+               PERFORM ANNULER_RESERVATION_VOYAGEUR
+           WHEN 4
+               PERFORM AFFICHE_MENU
+           END-EVALUATE.
+
+       *> recherche une annonce par ville de depart/arrivee puis permet
+       *> de la reserver
+       RESERVER_UNE_ANNONCE.
+           DISPLAY '|====================================|'
+           DISPLAY '|===== Bonjour, vous allez proceder ====|'
+           DISPLAY '|=========== a une reservation ==========|'
            DISPLAY ' '
            DISPLAY '*********************************'
-           DISPLAY 'veuillez donnez une ville de depart '
-     
-       ACCEPT  wnomvilleD
-<<<<<<< HEAD
-       DISPLAY 'veuillez donnez une ville d arriv�e'
-=======
-       DISPLAY 'veuillez donnez une ville d arrivée' '
->>>>>>> a54a6c2c51f7291b2f65f620527ccc702b93b89a
-       ACCEPT  wnomvilleA
-       DISPLAY '-====================================-'.
-       OPEN INPUT fannonce
-       MOVE 0 TO Wfin
-      *>*********RECHERCHER une annonce ************************************
-       MOVE wnomvilleD TO fa_lieudepart
-       START fannonce, KEY IS = fa_lieudepart
-       INVALID KEY
-<<<<<<< HEAD
-       DISPLAY  'Nous n assurons aucun trajet au d�part '
-=======
-       DISPLAY  'Nous n assurons aucun trajet au départ '
->>>>>>> a54a6c2c51f7291b2f65f620527ccc702b93b89a
-       DISPLAY   '----de cette ville -------'
-       NOT INVALID KEY
-       PERFORM WITH TEST AFTER UNTIL Wfin = 1
-           READ fannonce NEXT
-           AT END MOVE 1 TO Wfin
-           NOT AT END
-           IF wnomvilleD = fa_lieudepart THEN
-               DISPLAY 'Trajet de  :', fa_lieudepart
-<<<<<<< HEAD
-               DISPLAY ' � ', fa_lieudarrive
-               DISPLAY 'est �  : ',fa_prix
-               DISPLAY 'la date de d�part est le  : ',fa_date_depart
-=======
-               DISPLAY ' à ', fa_lieudarrive
-               DISPLAY 'est à  : ',fa_prix
-               DISPLAY 'la date de départ est le  : ',fa_date_depart
->>>>>>> a54a6c2c51f7291b2f65f620527ccc702b93b89a
+           DISPLAY 'Veuillez donner une ville de depart.'
+
+           ACCEPT  wnomvilleD
+           DISPLAY 'Veuillez donner une ville d arrivee.'
+           ACCEPT  wnomvilleA
+           DISPLAY '-====================================-'
+           OPEN INPUT fannonce
+           MOVE 0 TO Wfin
+           *> ---------- recherche d'une annonce ----------
+           MOVE wnomvilleD TO fa_lieu_depart
+           START fannonce KEY IS = fa_lieu_depart
+           INVALID KEY
+               DISPLAY  'Nous n assurons aucun trajet au depart '
+               DISPLAY   '----de cette ville -------'
+           NOT INVALID KEY
+               MOVE 0 TO w_resa_trouvee
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ fannonce NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                   IF fa_lieu_depart NOT = wnomvilleD THEN
+                       MOVE 1 TO Wfin
+                   ELSE
+                       IF wnomvilleA = fa_lieu_darrive
+                          AND fa_place_dispo > 0 THEN
+                           MOVE 1 TO w_resa_trouvee
+                           DISPLAY 'Code : ' fa_code
+                           DISPLAY 'Trajet de  :' fa_lieu_depart
+                           DISPLAY ' a ' fa_lieu_darrive
+                           DISPLAY 'prix  : ' fa_prix
+                           DISPLAY 'date de depart  : ' fa_date_depart
+                           DISPLAY 'places disponibles : '
+                               fa_place_dispo
+                           DISPLAY ' '
+                       END-IF
+                   END-IF
+                   END-READ
+               END-PERFORM
+           END-START
+           CLOSE fannonce
+
+           IF w_resa_trouvee = 1 THEN
+               PERFORM EFFECTUER_RESERVATION
+           ELSE
+               DISPLAY 'Aucun trajet disponible pour cet itineraire.'
            END-IF
+
+           PERFORM AFFICHE_MENU.
+
+       *> ecrit une reservation pour le fa_code choisi par le voyageur,
+       *> apres verification du solde de places et du numero de
+       *> telephone
+       EFFECTUER_RESERVATION.
+           PERFORM WITH TEST AFTER UNTIL w_rep = "OUI" OR w_rep = "NON"
+               DISPLAY "Voulez-vous reserver l'une de ces annonces ?"
+               DISPLAY "(OUI/NON)"
+               ACCEPT w_rep
+           END-PERFORM
+
+           IF w_rep NOT = "OUI" THEN
+               DISPLAY "Reservation annulee."
+           ELSE
+               DISPLAY "Saisir le code de l'annonce a reserver."
+               ACCEPT w_code
+
+               OPEN I-O fannonce
+               MOVE w_code TO fa_code
+               READ fannonce
+               INVALID KEY
+                   DISPLAY "Cet identifiant n'existe pas."
+                   CLOSE fannonce
+               NOT INVALID KEY
+                   IF fa_place_dispo = 0 THEN
+                       DISPLAY "Desole, cette annonce est complete."
+                       CLOSE fannonce
+                   ELSE
+                       MOVE wu_telephone TO fres_voyageur
+                       MOVE fa_conducteur TO fres_conducteur
+                       PERFORM VERIFIER_VOYAGEUR_CONDUCTEUR
+                       IF w_refs_valides = 0 THEN
+                           DISPLAY "Reservation refusee : voyageur ou"
+                           DISPLAY "conducteur inconnu."
+                           CLOSE fannonce
+                       ELSE
+                           SUBTRACT 1 FROM fa_place_dispo
+                           REWRITE tamp_fannonce
+                           CLOSE fannonce
+
+                           MOVE "R" TO w_type_code
+                           PERFORM GENERER_CODE
+
+                           MOVE w_code_code TO fres_code
+                           MOVE w_code TO fres_code_annonce
+                           MOVE 1 TO fres_statut_reservation
+                           MOVE WS-CURRENT-YEAR TO fres_annee
+                           MOVE WS-CURRENT-MONTH TO fres_mois
+                           MOVE WS-CURRENT-DAY TO fres_jour
+
+                           OPEN I-O freservation
+                               WRITE tamp_freservation
+                               INVALID KEY
+                                   DISPLAY "Impossible de reserver."
+                               NOT INVALID KEY
+                                   DISPLAY "Reservation enregistree,"
+                                   DISPLAY "code : " fres_code
+                           END-WRITE
+                           CLOSE freservation
+                       END-IF
+                   END-IF
+               END-READ
+           END-IF.
+
+       *> verifie que fres_voyageur et fres_conducteur existent bien
+       *> dans
+       *> futilisateur ; met w_refs_valides a 1 si les deux sont valides
+       VERIFIER_VOYAGEUR_CONDUCTEUR.
+           MOVE 0 TO w_refs_valides
+           OPEN INPUT futilisateur
+
+           MOVE fres_voyageur TO fu_telephone
+           READ futilisateur
+           INVALID KEY
+               DISPLAY "Ce numero de voyageur n'est pas enregistre."
+           NOT INVALID KEY
+               MOVE fres_conducteur TO fu_telephone
+               READ futilisateur
+               INVALID KEY
+                   DISPLAY "Ce numero de conducteur n'est pas"
+                   DISPLAY "enregistre."
+               NOT INVALID KEY
+                   MOVE 1 TO w_refs_valides
+               END-READ
            END-READ
-       END-PERFORM
-       CLOSE fannonce.
\ No newline at end of file
+
+           CLOSE futilisateur.
+
+       *> le conducteur accepte ou refuse une reservation en attente
+       TRAITER_DEMANDE_RESERVATION.
+           DISPLAY "Saisir le code de la reservation a traiter."
+           ACCEPT w_code
+
+           OPEN I-O freservation
+           MOVE w_code TO fres_code
+           READ freservation
+           INVALID KEY
+               DISPLAY "Cette reservation n'existe pas."
+           NOT INVALID KEY
+               IF fres_conducteur NOT = wu_telephone THEN
+                   DISPLAY "Cette reservation ne vous appartient pas."
+               ELSE
+                   IF fres_statut_reservation NOT = 1 THEN
+                       DISPLAY "Cette reservation n'est plus en"
+                       DISPLAY "attente."
+                   ELSE
+                       PERFORM WITH TEST AFTER UNTIL w_rep = "OUI"
+                           OR w_rep = "NON"
+                           DISPLAY "Accepter cette reservation ?"
+                           DISPLAY "(OUI/NON)"
+                           ACCEPT w_rep
+                       END-PERFORM
+                       IF w_rep = "OUI" THEN
+                           MOVE 2 TO fres_statut_reservation
+                           DISPLAY "Reservation confirmee."
+                       ELSE
+                           MOVE 3 TO fres_statut_reservation
+                           MOVE fres_code_annonce TO w_code
+                           PERFORM LIBERER_PLACE_ANNONCE
+                           DISPLAY "Reservation refusee."
+                       END-IF
+                       REWRITE tamp_freservation
+                   END-IF
+               END-IF
+           END-READ
+           CLOSE freservation
+
+           PERFORM AFFICHE_MENU.
+
+       *> le voyageur annule sa propre reservation
+       ANNULER_RESERVATION_VOYAGEUR.
+           DISPLAY "Saisir le code de la reservation a annuler."
+           ACCEPT w_code
+
+           OPEN I-O freservation
+           MOVE w_code TO fres_code
+           READ freservation
+           INVALID KEY
+               DISPLAY "Cette reservation n'existe pas."
+           NOT INVALID KEY
+               IF fres_voyageur NOT = wu_telephone THEN
+                   DISPLAY "Cette reservation ne vous appartient pas."
+               ELSE
+                   IF fres_statut_reservation = 1 OR
+                      fres_statut_reservation = 2 THEN
+                       MOVE 4 TO fres_statut_reservation
+                       REWRITE tamp_freservation
+                       MOVE fres_code_annonce TO w_code
+                       PERFORM LIBERER_PLACE_ANNONCE
+                       DISPLAY "Reservation annulee."
+                   ELSE
+                       DISPLAY "Cette reservation ne peut plus etre"
+                       DISPLAY "annulee."
+                   END-IF
+               END-IF
+           END-READ
+           CLOSE freservation
+
+           PERFORM AFFICHE_MENU.
+
+       *> remet une place disponible sur l'annonce w_code apres une
+       *> annulation ou un refus de reservation
+       LIBERER_PLACE_ANNONCE.
+           OPEN I-O fannonce
+           MOVE w_code TO fa_code
+           READ fannonce
+           NOT INVALID KEY
+               IF fa_place_dispo < fa_place_max THEN
+                   ADD 1 TO fa_place_dispo
+                   REWRITE tamp_fannonce
+               END-IF
+           END-READ
+           CLOSE fannonce.
