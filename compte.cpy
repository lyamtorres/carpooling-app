@@ -1,31 +1,3 @@
-<<<<<<< HEAD
-      
-       
-=======
-       *> page identification et connexion
-       AFFICHE_PAGE_CONNEXION.
-
-           PERFORM WITH TEST AFTER UNTIL w_test > 0 AND w_test < 4
-
-                DISPLAY "------------ GESTION COVOITURAGE ------------"
-                DISPLAY "1.   INSCRIPTION"
-                DISPLAY "2.   CONNEXION"
-                DISPLAY "3.   QUITTER"
-                ACCEPT w_test
-           END-PERFORM
-
-           EVALUATE w_test
-           WHEN 1
-                PERFORM INSCRIPTION
-           WHEN 2
-                PERFORM CONNEXION
-           WHEN 3
-                DISPLAY "A TRES BIENTOT"
-
-           END-EVALUATE.
-
-
->>>>>>> a28349c29d9901681fddae244045ecef1e2ca166
        INSCRIPTION.
            DISPLAY "------------ INSCRIPTION ------------"
            PERFORM WITH TEST AFTER UNTIL NOT wu_nom = SPACE
@@ -55,11 +27,17 @@
                     display "saisir l'immatriculation du vehicule"
                     accept wu_immatriculation
                 END-PERFORM
+
+                PERFORM VERIFIER_IMMATRICULATION
+
                 PERFORM WITH TEST AFTER UNTIL  wu_nbplace  IS NUMERIC
                 AND wu_nbplace > 0 AND wu_nbplace < 10
                     display "Nombre de place "
                     accept wu_nbplace
                 END-PERFORM
+
+                display "Saisir le modele du vehicule"
+                accept fv_modele
            END-IF
 
            PERFORM WITH TEST AFTER UNTIL  wu_telephone  IS NUMERIC
@@ -72,20 +50,23 @@
                display "SAISIR UN MOT DE PASSE"
                accept wu_mdp
            END-PERFORM
-<<<<<<< HEAD
+
+           PERFORM HASHER_MDP
+           MOVE w_mdp_hash TO wu_mdp
+
            MOVE 1 TO wu_status
 
            PERFORM WITH TEST AFTER UNTIL  wu_solde  IS NUMERIC
-                AND wu_solde > 9 
-                    display "Saisir le montatn de recharge au moins 10€"
-                    accept wu_solde 
+                AND wu_solde > 9
+                    display "Saisir le montant de recharge"
+                    display "(minimum 10 euros)"
+                    accept wu_solde
            END-PERFORM
-           
+
            ADD fu_solde TO wu_solde GIVING fu_solde
-           
-=======
 
->>>>>>> a28349c29d9901681fddae244045ecef1e2ca166
+           MOVE 0 TO wu_nb_echecs
+
            MOVE wutilisateur TO TAMP_FUTILISATEUR
 
            OPEN I-O FUTILISATEUR
@@ -96,52 +77,122 @@
                NOT INVALID KEY
                    DISPLAY "Votre compte est creer, connecter vous"
            END-WRITE
-<<<<<<< HEAD
-           
-           CLOSE FUTILISATEUR. 
 
-    *> connexion           
-=======
+           CLOSE FUTILISATEUR
 
-           CLOSE FUTILISATEUR.
+           IF wu_type = 2 THEN
+               MOVE wu_immatriculation TO fv_immat
+               MOVE wu_nbplace TO fv_nbplace
+               MOVE wu_telephone TO fv_conducteur
+
+               OPEN I-O fvoiture
+                   WRITE tamp_fvoiture
+                   INVALID KEY
+                       DISPLAY "Impossible d'enregistrer le vehicule."
+               END-WRITE
+               CLOSE fvoiture
+           END-IF.
+
+       *> transforme wu_mdp en une empreinte non reversible dans w_mdp_hash
+       *> (le mot de passe en clair n'est jamais ecrit sur fichier)
+       HASHER_MDP.
+           MOVE 0 TO w_hash_acc
+           MOVE 1 TO w_hash_idx
+           PERFORM WITH TEST AFTER UNTIL w_hash_idx > 10
+               MOVE wu_mdp(w_hash_idx:1) TO w_hash_char
+               MOVE FUNCTION ORD(w_hash_char) TO w_hash_ord
+               COMPUTE w_hash_tmp = w_hash_acc * 31 + w_hash_ord
+               DIVIDE w_hash_tmp BY 9999999999 GIVING w_hash_q
+                   REMAINDER w_hash_acc
+               ADD 1 TO w_hash_idx
+           END-PERFORM
+           MOVE w_hash_acc TO w_mdp_hash.
 
->>>>>>> a28349c29d9901681fddae244045ecef1e2ca166
+       *> verifie que l'immatriculation saisie n'est pas deja utilisee
+       VERIFIER_IMMATRICULATION.
+           MOVE wu_immatriculation TO fu_immatriculation
+           OPEN INPUT FUTILISATEUR
+           READ FUTILISATEUR KEY IS fu_immatriculation
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "Cette immatriculation est deja enregistree"
+                   DISPLAY "sur un autre compte."
+                   MOVE SPACE TO wu_immatriculation
+           END-READ
+           CLOSE FUTILISATEUR
+
+           IF wu_immatriculation = SPACE THEN
+                PERFORM WITH TEST AFTER UNTIL
+                NOT wu_immatriculation = SPACE
+                    display "saisir l'immatriculation du vehicule"
+                    accept wu_immatriculation
+                END-PERFORM
+                PERFORM VERIFIER_IMMATRICULATION
+           END-IF.
+
+       *> connexion
        CONNEXION.
            DISPLAY "------------ CONNEXION ------------"
            display "VOTRE NUMERO DE TELEPHONE "
            accept wu_telephone
            display "SAISIR UN MOT DE PASSE"
            accept wu_mdp
+           PERFORM HASHER_MDP
 
-           OPEN INPUT FUTILISATEUR
+           OPEN I-O FUTILISATEUR
 
            MOVE WU_TELEPHONE TO FU_TELEPHONE
            READ FUTILISATEUR KEY IS FU_TELEPHONE
            INVALID KEY
                  display "VOTRE IDENTIFIANT INCORRECT"
+                 CLOSE FUTILISATEUR
                  PERFORM CONNEXION
            NOT INVALID KEY
-                IF FU_MDP = WU_MDP THEN
-                    DISPLAY "BONJOUR " FU_PRENOM
-                    if fu_status = 3 THEN
-                        DISPLAY "VOTRE COMPTE EST BLOQUE"
-                        DISPLAY "CONTACT ADMIN"
-                        PERFORM CONNEXION
-                    ELSE
+                IF fu_status = 3 THEN
+                    DISPLAY "VOTRE COMPTE EST BLOQUE"
+                    DISPLAY "CONTACT ADMIN"
+                    CLOSE FUTILISATEUR
+                    PERFORM AFFICHE_PAGE_CONNEXION
+                ELSE
+                    IF FU_MDP = w_mdp_hash THEN
+                        DISPLAY "BONJOUR " FU_PRENOM
+                        MOVE 0 TO w_test
+                        MOVE 0 TO fu_nb_echecs
+                        REWRITE TAMP_FUTILISATEUR
+                        CLOSE FUTILISATEUR
                         PERFORM AFFICHE_MENU
+                    ELSE
+                        display "VOTRE MOT DE PASSE INCORRECT"
+                        CLOSE FUTILISATEUR
+                        PERFORM ENREGISTRER_ECHEC_CONNEXION
                     END-IF
+                END-IF
+           END-READ.
+
+       *> compte les echecs de connexion et bloque le compte si necessaire
+       ENREGISTRER_ECHEC_CONNEXION.
+           OPEN I-O FUTILISATEUR
+           MOVE WU_TELEPHONE TO FU_TELEPHONE
+           READ FUTILISATEUR KEY IS FU_TELEPHONE
+           INVALID KEY
+                DISPLAY "VOTRE IDENTIFIANT INCORRECT"
+           NOT INVALID KEY
+                ADD 1 TO fu_nb_echecs
+                IF fu_nb_echecs >= 3 THEN
+                    MOVE 3 TO fu_status
+                    REWRITE TAMP_FUTILISATEUR
+                    MOVE "3" TO w_motif_statut
+                    PERFORM JOURNALISER_STATUT
+                    DISPLAY "TROP D'ESSAIS : VOTRE COMPTE EST BLOQUE"
                 ELSE
-                    display "VOTRE MOT DE PASSE INCORRECT"
-                    PERFORM CONNEXION
+                    REWRITE TAMP_FUTILISATEUR
                 END-IF
            END-READ
-<<<<<<< HEAD
-           
-           
-           CLOSE FUTILISATEUR.
-
+           CLOSE FUTILISATEUR
+           PERFORM AFFICHE_PAGE_CONNEXION.
 
-    *> voir_profil
+       *> voir_profil
        VOIR_PROFIL.
 
            MOVE wu_telephone TO fu_telephone
@@ -154,7 +205,7 @@
                 DISPLAY "---------------------------------------------"
                 DISPLAY "NOM               : " fu_nom
                 DISPLAY "PRENOM            : " fu_prenom
-                DISPLAY "SOLDE             : " fu_solde " €"
+                DISPLAY "SOLDE             : " fu_solde " EUR"
 
                 EVALUATE fu_status
                     WHEN 1
@@ -164,91 +215,190 @@
                     WHEN 3
                         DISPLAY "STATUS            : COMPTE BLOQUER"
                 END-EVALUATE
-                
-                
+
+
                 EVALUATE fu_type
-                WHEN 1 
+                WHEN 1
                     DISPLAY "TYPE              : VOYAGEUR"
                 WHEN 2
                     DISPLAY "TYPE              : VOYAGEUR ET CONDUCTEUR"
                     DISPLAY "IMMATRICULATION   : " fu_immatriculation
                     DISPLAY "PLACE MAXIMALE    : " fu_nbplace
+                WHEN 3
+                    DISPLAY "TYPE              : ADMINISTRATEUR"
                 END-EVALUATE
            END-READ
 
            CLOSE FUTILISATEUR
-           
+
 
            ACCEPT w_test
 
-           
+
            PERFORM PAGE_PROFIL.
 
-    *> recharge compte
+       *> recharge compte
        RECHARGE_COMPTE.
            DISPLAY "Votre solde est de " fu_solde
-           
+
            PERFORM WITH TEST AFTER UNTIL  wu_solde  IS NUMERIC
-                AND wu_solde > 9 
-                    display "Saisir le montatn de recharge au moins 10€"
-                    accept wu_solde 
+                AND wu_solde > 9
+                    display "Saisir le montant de recharge"
+                    display "(minimum 10 euros)"
+                    accept wu_solde
            END-PERFORM
-           
-           
+
+
 
            OPEN I-O FUTILISATEUR
-            ADD fu_solde TO wu_solde GIVING w_prix
-            
+            ADD fu_solde TO wu_solde GIVING w_montant_recharge
+
            READ FUTILISATEUR KEY IS FU_TELEPHONE
-           
-           INVALID KEY 
+
+           INVALID KEY
                  display "IMPOSSIBLE DE RECHARGER VOTRE COMPTE"
            NOT INVALID KEY
-                MOVE w_prix TO fu_solde
+                MOVE w_montant_recharge TO fu_solde
                 REWRITE TAMP_FUTILISATEUR
                 DISPLAY "Nouveau Solde : " fu_solde
            END-READ
-           
+
            CLOSE FUTILISATEUR
 
+           MOVE wu_telephone TO w_trans_telephone
+           MOVE "R" TO w_trans_type
+           MOVE wu_solde TO w_trans_montant
+           PERFORM ENREGISTRER_TRANSACTION
+
+           IF wu_solde > w_seuil_recharge THEN
+                PERFORM SIGNALER_RECHARGE
+           END-IF
+
            ACCEPT w_test
 
-           
+
            PERFORM PAGE_PROFIL.
 
-    *> supprimer compte
+       *> supprimer compte
         SUPPRIME_COMPTE.
             PERFORM WITH TEST AFTER UNTIL  w_rep IS EQUAL TO "NON" OR
                 w_rep IS EQUAL TO "OUI"
-                    display "Voulez-vous supprimer votre compte 'OUI/NON'"
-                    accept w_rep 
+                    display "Voulez-vous supprimer votre compte"
+                    display "(OUI/NON)"
+                    accept w_rep
            END-PERFORM
 
            IF w_rep IS EQUAL TO "OUI" THEN
-                DISPLAY "SUPPRESSION COMPTE"
-                OPEN I-O FUTILISATEUR
-                    
-            
+                MOVE wu_telephone TO w_teluser
+                PERFORM VERIFIER_RIDES_OUVERTES
+                IF w_rides_ouvertes > 0 THEN
+                    DISPLAY "SUPPRESSION REFUSEE"
+                    DISPLAY "Vous avez des annonces ou reservations"
+                    DISPLAY "encore ouvertes. Terminez ou annulez-les"
+                    DISPLAY "avant de supprimer votre compte."
+                ELSE
+                    DISPLAY "SUPPRESSION COMPTE"
+                    OPEN I-O FUTILISATEUR
+
+
                     READ FUTILISATEUR KEY IS FU_TELEPHONE
-           
+
                     NOT INVALID KEY
                         DELETE FUTILISATEUR RECORD
                     END-READ
-           
-                CLOSE FUTILISATEUR
-                PERFORM AFFICHE_PAGE_CONNEXION
+
+                    CLOSE FUTILISATEUR
+                    PERFORM AFFICHE_PAGE_CONNEXION
+                END-IF
            ELSE
                 PERFORM PAGE_PROFIL
            END-IF.
 
-    *> change mot de passe
+       *> verifie s'il reste des annonces ou reservations ouvertes
+       *> pour le telephone w_teluser (0 = rien d'ouvert)
+       VERIFIER_RIDES_OUVERTES.
+           MOVE 0 TO w_rides_ouvertes
+
+           MOVE w_teluser TO fa_conducteur
+           OPEN INPUT fannonce
+           START fannonce KEY IS = fa_conducteur
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 1 TO w_fin
+                   PERFORM WITH TEST AFTER UNTIL w_fin = 0
+                       READ fannonce NEXT
+                           AT END MOVE 0 TO w_fin
+                           NOT AT END
+                               IF fa_conducteur NOT = w_teluser THEN
+                                   MOVE 0 TO w_fin
+                               ELSE
+                                   ADD 1 TO w_rides_ouvertes
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START
+           CLOSE fannonce
+
+           MOVE w_teluser TO fres_voyageur
+           OPEN INPUT freservation
+           START freservation KEY IS = fres_voyageur
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 1 TO w_fin
+                   PERFORM WITH TEST AFTER UNTIL w_fin = 0
+                       READ freservation NEXT
+                           AT END MOVE 0 TO w_fin
+                           NOT AT END
+                               IF fres_voyageur NOT = w_teluser THEN
+                                   MOVE 0 TO w_fin
+                               ELSE
+                                   IF fres_statut_reservation = 1 OR
+                                      fres_statut_reservation = 2
+                                   THEN
+                                       ADD 1 TO w_rides_ouvertes
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START
+           CLOSE freservation
+
+           MOVE w_teluser TO fres_conducteur
+           OPEN INPUT freservation
+           START freservation KEY IS = fres_conducteur
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 1 TO w_fin
+                   PERFORM WITH TEST AFTER UNTIL w_fin = 0
+                       READ freservation NEXT
+                           AT END MOVE 0 TO w_fin
+                           NOT AT END
+                               IF fres_conducteur NOT = w_teluser THEN
+                                   MOVE 0 TO w_fin
+                               ELSE
+                                   IF fres_statut_reservation = 1 OR
+                                      fres_statut_reservation = 2
+                                   THEN
+                                       ADD 1 TO w_rides_ouvertes
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START
+           CLOSE freservation.
+
+       *> change mot de passe
        CHANGE_MPD.
-           
-           
-           
-           PERFORM WITH TEST AFTER UNTIL fu_mdp = wu_mdp
+
+
+
+           PERFORM WITH TEST AFTER UNTIL fu_mdp = w_mdp_hash
                display "SAISIR MOT DE PASSE ACTUEL"
                accept wu_mdp
+               PERFORM HASHER_MDP
            END-PERFORM
 
            MOVE 0 TO w_test
@@ -258,27 +408,29 @@
                PERFORM WITH TEST AFTER UNTIL FUNCTION LENGTH(wu_mdp) > 4
                   AND FUNCTION LENGTH(wu_mdp) < 11
                       display "NOUVEAU MOT DE PASSE"
-                      accept wu_mdp 
+                      accept wu_mdp
                END-PERFORM
-               
-               
+
+
                 display "CONFIRMATION MOT DE PASSE"
                 accept w_text
                 IF wu_mdp = w_text THEN
-                   
+
                     OPEN I-O FUTILISATEUR
-                    
-            
+
+
                     READ FUTILISATEUR KEY IS FU_TELEPHONE
-           
-                    INVALID KEY 
+
+                    INVALID KEY
                         display "IMPOSSIBLE DE MODIFIER LE MOT DE PASSE"
                     NOT INVALID KEY
-                         MOVE wu_mdp TO fu_mdp
+                         PERFORM HASHER_MDP
+                         MOVE w_mdp_hash TO fu_mdp
                          REWRITE TAMP_FUTILISATEUR
                          DISPLAY "MOT DE PASSE MIS A JOUR"
+                         PERFORM JOURNALISER_CHANGEMENT_MDP
                     END-READ
-           
+
                     CLOSE FUTILISATEUR
                     MOVE 1 TO w_test
                 ELSE
@@ -288,15 +440,14 @@
 
            ACCEPT w_test
 
-           
-           PERFORM PAGE_PROFIL.
 
+           PERFORM PAGE_PROFIL.
 
-    *> change mot de passe
+       *> suspendre / activer son propre compte (self-service)
        CHANGE_STATUS.
-           
-           
-           
+
+
+
            EVALUATE fu_status
                 WHEN 1
                     DISPLAY "STATUS            : COMPTE ACTIF "
@@ -304,44 +455,48 @@
                 WHEN 2
                     DISPLAY "STATUS            : COMPTE SUSPENDU"
                     MOVE "ACTIVER" TO w_text
-            END-EVALUATE
-            
+                WHEN OTHER
+                    DISPLAY "STATUS            : COMPTE BLOQUER"
+                    DISPLAY "Contactez un administrateur."
+           END-EVALUATE
 
-           MOVE 0 TO w_test
+           IF fu_status = 3 THEN
+                PERFORM PAGE_PROFIL
+           ELSE
+                MOVE 0 TO w_test
 
-           PERFORM WITH TEST AFTER UNTIL w_rep = "OUI" OR w_rep="NON"
-                display "VOUELEZ-VOUS " w_text "VOTRE COMPTE 'OUI/NON'"
-                accept w_rep
-           END-PERFORM
-           IF w_rep = "OUI" THEN
-                   
-                OPEN I-O FUTILISATEUR
-                
-        
-                READ FUTILISATEUR KEY IS FU_TELEPHONE
-        
-                NOT INVALID KEY
-                        EVALUATE fu_status
-                            WHEN 1
-                                MOVE 2 TO fu_status
-                            WHEN 2
-                                MOVE 1 TO fu_status
-                        END-EVALUATE
-                        
-                        REWRITE TAMP_FUTILISATEUR
-                        DISPLAY "STATUS MIS A JOUR"
+                PERFORM WITH TEST AFTER UNTIL w_rep = "OUI" OR
+                    w_rep="NON"
+                     display "VOUELEZ-VOUS " w_text
+                         "VOTRE COMPTE 'OUI/NON'"
+                     accept w_rep
+                END-PERFORM
+                IF w_rep = "OUI" THEN
 
-                        ACCEPT w_test
-                END-READ
-        
-                CLOSE FUTILISATEUR
-            END-IF
+                     OPEN I-O FUTILISATEUR
 
 
-           
-           PERFORM PAGE_PROFIL.
-=======
->>>>>>> a28349c29d9901681fddae244045ecef1e2ca166
+                     READ FUTILISATEUR KEY IS FU_TELEPHONE
+
+                     NOT INVALID KEY
+                             MOVE fu_status TO w_ancien_statut
+                             EVALUATE fu_status
+                                 WHEN 1
+                                     MOVE 2 TO fu_status
+                                 WHEN 2
+                                     MOVE 1 TO fu_status
+                             END-EVALUATE
+
+                             REWRITE TAMP_FUTILISATEUR
+                             DISPLAY "STATUS MIS A JOUR"
+                             MOVE "AUTO-SERVICE" TO w_motif_statut
+                             PERFORM JOURNALISER_STATUT
 
+                             ACCEPT w_test
+                     END-READ
 
-           CLOSE FUTILISATEUR.
+                     CLOSE FUTILISATEUR
+                 END-IF
+
+                PERFORM PAGE_PROFIL
+           END-IF.
