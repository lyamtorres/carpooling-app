@@ -2,7 +2,10 @@
       * Authors:
       * Date:
       * Purpose: Programme pour tester les fonctionnalités de publication
-      *
+      * Modif : etoffe en pilote de non-regression - enchaine
+      * INSCRIPTION, PUBLIER_ANNONCE, une reservation et SUPPRIMER_ANNONCE
+      * sur un jeu de donnees connu et affiche REUSSI/ECHEC pour chaque
+      * etape (au lieu de se limiter au seul test de suppression)
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. testPublication.
@@ -10,7 +13,6 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-
            SELECT futilisateur ASSIGN TO "utilisateur.dat"
            ORGANIZATION INDEXED
            ACCESS MODE is DYNAMIC
@@ -25,9 +27,9 @@
            RECORD KEY IS fres_code
            ALTERNATE RECORD KEY IS fres_voyageur WITH DUPLICATES
            ALTERNATE RECORD KEY IS fres_conducteur WITH DUPLICATES
+           ALTERNATE RECORD KEY IS fres_code_annonce WITH DUPLICATES
            FILE STATUS IS cr_freservation.
 
-
            SELECT fstatistiques ASSIGN TO "statistiques.dat"
            ORGANIZATION INDEXED
            ACCESS MODE is DYNAMIC
@@ -41,10 +43,92 @@
            ORGANIZATION INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS fa_code
-           ALTERNATE RECORD KEY IS fa_lieudepart WITH DUPLICATES
-           ALTERNATE RECORD KEY IS fa_lieudarrive  WITH DUPLICATES
+           ALTERNATE RECORD KEY IS fa_lieu_depart WITH DUPLICATES
+           ALTERNATE RECORD KEY IS fa_lieu_darrive  WITH DUPLICATES
+           ALTERNATE RECORD KEY IS fa_conducteur WITH DUPLICATES
            FILE STATUS IS cr_fannonce.
 
+           SELECT fvoiture ASSIGN TO "voiture.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fv_immat
+           ALTERNATE RECORD KEY IS fv_conducteur WITH DUPLICATES
+           FILE STATUS IS cr_fvoiture.
+
+           SELECT ftrajet ASSIGN TO "trajet.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ftra_cle
+           FILE STATUS IS cr_ftrajet.
+
+           SELECT fcode ASSIGN TO "fcode.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fc_type
+           FILE STATUS IS cr_fcode.
+
+           SELECT ftransaction ASSIGN TO "transaction.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ft_num
+           ALTERNATE RECORD KEY IS ft_telephone WITH DUPLICATES
+           FILE STATUS IS cr_ftransaction.
+
+           SELECT freviewlog ASSIGN TO "reviewlog.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS cr_freviewlog.
+
+           SELECT fstatushist ASSIGN TO "statushist.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS cr_fstatushist.
+
+           SELECT fpwdhist ASSIGN TO "pwdhist.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS cr_fpwdhist.
+
+           SELECT freset ASSIGN TO "resetcode.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS frz_telephone
+           FILE STATUS IS cr_freset.
+
+           SELECT frating ASSIGN TO "rating.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fnt_code
+           ALTERNATE RECORD KEY IS fnt_conducteur WITH DUPLICATES
+           FILE STATUS IS cr_frating.
+
+           SELECT fhealthlog ASSIGN TO "healthcheck.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS cr_fhealthlog.
+
+           SELECT fmanifest ASSIGN TO "manifest.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS cr_fmanifest.
+
+           SELECT frevenue ASSIGN TO "revenue.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS cr_frevenue.
+
+           SELECT fcsvuser ASSIGN TO "utilisateur.csv"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS cr_fcsvuser.
+
+           SELECT fcsvannonce ASSIGN TO "annonce.csv"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS cr_fcsvannonce.
+
+           SELECT fcsvreservation ASSIGN TO "reservation.csv"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS cr_fcsvreservation.
+
+           SELECT fcheckpoint ASSIGN TO "checkpoint.dat"
+           ORGANIZATION INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ckp_cle
+           FILE STATUS IS cr_fcheckpoint.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -58,90 +142,424 @@
            02 fu_type PIC 9(1).
            02 fu_solde PIC 9(4).
            02 fu_immatriculation PIC X(9).
-           02 fu_nbplace PIC 9(5).
+           02 fu_nbplace PIC 9(2).
+           02 fu_status PIC 9(2).
+           02 fu_nb_echecs PIC 9(2).
 
        FD freservation.
        01 tamp_freservation.
            02 fres_code PIC 9(6).
            02 fres_voyageur PIC 9(10).
            02 fres_conducteur PIC 9(10).
-           02 fres_status PIC 9(1).
+           02 fres_statut_reservation PIC 9(1).
            02 fres_date_reservation.
                03 fres_annee  PIC  9(4).
                03 fres_mois PIC  9(2).
                03 fres_jour PIC  9(2).
-           02 fres_statut_reservation PIC 9(2).
+           02 fres_code_annonce PIC 9(6).
 
        FD fannonce.
        01 tamp_fannonce.
            02 fa_code PIC 9(6).
            02 fa_prix PIC 9(8).
-           02 fa_place_max PIC 9(1).
-           02 fa_lieudepart PIC X(30).
-           02 fa_lieudarrive PIC X(30).
+           02 fa_commission_pct PIC 9(2).
+           02 fa_place_max PIC 9(2).
+           02 fa_place_dispo PIC 9(2).
+           02 fa_lieu_depart PIC X(30).
+           02 fa_lieu_darrive PIC X(30).
            02 fa_lieu_rdv PIC X(30).
-           02 fa_conducteur PIC A(10).
+           02 fa_adresse_rdv PIC X(40).
+           02 fa_conducteur PIC 9(10).
            02 fa_date_depart.
-              03 fa_annee  PIC  9(2).
+              03 fa_annee  PIC  9(4).
               03 fa_mois PIC  9(2).
               03 fa_jour  PIC  9(2).
+           02 fa_groupe_recurrence PIC 9(6).
+           02 fa_immatriculation PIC X(9).
 
        FD fstatistiques.
-
        01 tamp_fstatistiques.
            02 fs_code PIC 9(6).
            02 fs_villeD PIC X(30).
            02 fs_villeA PIC X(30).
-           02 fs_conducteur PIC A(10).
+           02 fs_conducteur PIC 9(10).
+           02 fs_voyageur PIC 9(10).
            02 fs_prix PIC 9(8).
+           02 fs_commission PIC 9(8).
+           02 fs_net_conducteur PIC 9(8).
+           02 fs_date.
+              03 fs_annee PIC 9(4).
+              03 fs_mois  PIC 9(2).
+              03 fs_jour  PIC 9(2).
+           02 fs_regle PIC X(1).
+
+       FD fvoiture.
+       01 tamp_fvoiture.
+           02 fv_immat PIC X(9).
+           02 fv_modele PIC A(30).
+           02 fv_nbplace PIC 9(2).
+           02 fv_conducteur PIC 9(10).
+
+       FD ftrajet.
+       01 tamp_ftrajet.
+           02 ftra_cle.
+              03 ftra_depart PIC A(30).
+              03 ftra_arrive PIC A(30).
+           02 ftr_duree PIC 9(2).
+           02 ftr_distante PIC 9(3).
+
+       FD fcode.
+       01 tamp_fcode.
+           02 fc_type PIC X(1).
+           02 fc_next PIC 9(6).
+
+       FD ftransaction.
+       01 tamp_ftransaction.
+           02 ft_num PIC 9(6).
+           02 ft_telephone PIC 9(10).
+           02 ft_type PIC X(1).
+           02 ft_montant PIC 9(8).
+           02 ft_date.
+              03 ft_annee PIC 9(4).
+              03 ft_mois  PIC 9(2).
+              03 ft_jour  PIC 9(2).
+
+       FD freviewlog.
+       01 tamp_freviewlog PIC X(80).
+
+       FD fstatushist.
+       01 tamp_fstatushist PIC X(80).
+
+       FD fpwdhist.
+       01 tamp_fpwdhist PIC X(40).
+
+       FD freset.
+       01 tamp_freset.
+           02 frz_telephone PIC 9(10).
+           02 frz_code PIC 9(6).
+           02 frz_date.
+              03 frz_annee PIC 9(4).
+              03 frz_mois  PIC 9(2).
+              03 frz_jour  PIC 9(2).
+           02 frz_utilise PIC X(1).
+
+       FD frating.
+       01 tamp_frating.
+           02 fnt_code PIC 9(6).
+           02 fnt_conducteur PIC 9(10).
+           02 fnt_voyageur PIC 9(10).
+           02 fnt_fres_code PIC 9(6).
+           02 fnt_note PIC 9(1).
+
+       FD fhealthlog.
+       01 tamp_fhealthlog PIC X(80).
+
+       FD fmanifest.
+       01 tamp_fmanifest PIC X(100).
+
+       FD frevenue.
+       01 tamp_frevenue PIC X(80).
+
+       FD fcsvuser.
+       01 tamp_fcsvuser PIC X(120).
+
+       FD fcsvannonce.
+       01 tamp_fcsvannonce PIC X(150).
+
+       FD fcsvreservation.
+       01 tamp_fcsvreservation PIC X(80).
+
+       FD fcheckpoint.
+       01 tamp_fcheckpoint.
+           02 ckp_cle PIC X(10).
+           02 ckp_dernier_code PIC 9(6).
 
        WORKING-STORAGE SECTION.
-       01 SYS-DATE6.
-           03 AA   PIC 99.
-           03 MM  PIC 99.
-           03 JJ    PIC 99.
        77 cr_futilisateur PIC 9(2).
        77 cr_freservation PIC 9(2).
        77 cr_fannonce PIC 9(2).
        77 cr_fstatistiques PIC 9(2).
+       77 cr_fvoiture PIC 9(2).
+       77 cr_ftrajet PIC 9(2).
+       77 cr_fcode PIC 9(2).
+       77 cr_ftransaction PIC 9(2).
+       77 cr_freviewlog PIC 9(2).
+       77 cr_fstatushist PIC 9(2).
+       77 cr_fpwdhist PIC 9(2).
+       77 cr_freset PIC 9(2).
+       77 cr_frating PIC 9(2).
+       77 cr_fhealthlog PIC 9(2).
+       77 cr_fmanifest PIC 9(2).
+       77 cr_frevenue PIC 9(2).
+       77 cr_fcsvuser PIC 9(2).
+       77 cr_fcsvannonce PIC 9(2).
+       77 cr_fcsvreservation PIC 9(2).
+       77 cr_fcheckpoint PIC 9(2).
+
+       01 wutilisateur.
+           02 wu_telephone PIC 9(10).
+           02 wu_nom PIC A(20).
+           02 wu_prenom PIC A(30).
+           02 wu_mdp PIC X(10).
+           02 wu_type PIC 9(1).
+           02 wu_solde PIC 9(4).
+           02 wu_immatriculation PIC X(9).
+           02 wu_nbplace PIC 9(2).
+           02 wu_status PIC 9(2).
+           02 wu_nb_echecs PIC 9(2).
 
-       *>* variables pour l'annonce
-       77 wcode PIC 9(6).
+       77 w_teluser PIC 9(10).
+       77 w_text PIC X(30).
+       77 w_test PIC 9(1).
+       77 w_rep PIC X(3).
+       77 w_reponse PIC X(1).
+       77 w_montant_recharge PIC 9(4).
+       77 w_seuil_recharge PIC 9(4) VALUE 500.
+       77 w_motif_statut PIC X(20).
+       77 w_ancien_statut PIC 9(1).
+       77 w_rides_ouvertes PIC 9(4).
+       77 w_trans_telephone PIC 9(10).
+       77 w_trans_type PIC X(1).
+       77 w_trans_montant PIC 9(8).
+       77 w_reglement_ok PIC 9(1).
+       77 w_mode_cloture PIC 9(1).
 
-       *>** variables temporaires pour les villes de dï¿½part et d arrivï¿½
+       01 w_annonce.
+           02 w_code PIC 9(6).
+           02 w_prix PIC 9(8).
+           02 w_commission_pct PIC 9(2).
+           02 w_place_max PIC 9(2).
+           02 w_place_dispo PIC 9(2).
+           02 w_lieu_depart PIC X(30).
+           02 w_lieu_darrive PIC X(30).
+           02 w_lieu_rdv PIC X(30).
+           02 w_adresse_rdv PIC X(40).
+           02 w_conducteur PIC 9(10).
+           02 w_date_depart.
+              03 w_annee  PIC  9(4).
+              03 w_mois PIC  9(2).
+              03 w_jour  PIC  9(2).
+           02 w_groupe_recurrence PIC 9(6).
+           02 w_immatriculation PIC X(9).
+       77 Wfin PIC 9(1).
+       77 w_fin PIC 9(1).
+       77 w_opt PIC 9(1).
+       77 w_premier_jour PIC 9(2).
+       77 w_dernier_jour PIC 9(2).
+       77 w_immat_choisie PIC X(9).
+       77 w_fv_modele PIC A(30).
+       77 w_fv_nbplace PIC 9(2).
+       77 w_ftr_duree PIC 9(2).
+       77 w_ftr_distante PIC 9(3).
+       77 w_prix_suggere PIC 9(8).
+       77 w_sante_fichier PIC X(20).
+       77 w_sante_code PIC 9(2).
+       77 w_fin2 PIC 9(1).
+       77 w_reponse2 PIC X(1).
+       01 w_date_fin_recurrence.
+           02 w_fin_annee PIC 9(4).
+           02 w_fin_mois  PIC 9(2).
+           02 w_fin_jour  PIC 9(2).
+       77 w_mode_recurrence PIC 9(1).
+       77 w_jour_entier PIC 9(9).
+       77 w_jour_fin_entier PIC 9(9).
+       77 w_date_num PIC 9(8).
+       77 w_date_fin_num PIC 9(8).
+       77 w_date_reste PIC 9(8).
+       77 w_weekday PIC 9(1).
+       77 w_nb_recurrences PIC 9(4).
+       01 w_date_recherche_debut.
+           02 w_rd_annee PIC 9(4).
+           02 w_rd_mois  PIC 9(2).
+           02 w_rd_jour  PIC 9(2).
+       01 w_date_recherche_fin.
+           02 w_rf_annee PIC 9(4).
+           02 w_rf_mois  PIC 9(2).
+           02 w_rf_jour  PIC 9(2).
+       77 w_voir_completes PIC X(1).
+       77 w_note_moyenne PIC 9(1)V9(2).
+       77 w_note_total PIC 9(6).
+       77 w_note_count PIC 9(4).
+       77 w_code_code PIC 9(6).
+       77 w_type_code PIC X(1).
        77 wnomvilleD PIC X(30).
        77 wnomvilleA PIC X(30).
-       77 datedepart PIC X(30).
-       77 Wfin PIC 9(1).
+       77 w_resa_trouvee PIC 9(1).
+       77 w_refs_valides PIC 9(1).
+       77 w_total_revenu PIC 9(10).
+       77 w_conducteur_total PIC 9(10).
+       77 w_mdp_hash PIC X(10).
+       77 w_hash_acc PIC 9(10).
+       77 w_hash_idx PIC 9(2).
+       77 w_hash_char PIC X(1).
+       77 w_hash_ord PIC 9(3).
+       77 w_hash_tmp PIC 9(12).
+       77 w_hash_q PIC 9(10).
+
+       01 WS-CURRENT-DATE-DATA.
+           02 WS-CURRENT-YEAR  PIC 9(4).
+           02 WS-CURRENT-MONTH PIC 9(2).
+           02 WS-CURRENT-DAY   PIC 9(2).
+           02 WS-CURRENT-HOUR  PIC 9(2).
+           02 WS-CURRENT-MIN   PIC 9(2).
+           02 WS-CURRENT-SEC   PIC 9(2).
+           02 FILLER           PIC X(8).
+
+       *> zone propre au pilote de tests : jeu de donnees connu et
+       *> compteurs pass/fail, sans influence sur les copies ci-dessus
+       77 wt_telephone PIC 9(10) VALUE 9999990001.
+       77 wt_code_annonce PIC 9(6).
+       77 wt_reussi PIC 9(1).
+       77 wt_nb_ok PIC 9(2) VALUE 0.
+       77 wt_nb_total PIC 9(2) VALUE 0.
 
        PROCEDURE DIVISION.
 
-           OPEN I-O futilisateur
-           IF cr_futilisateur=35 THEN
-              OPEN OUTPUT futilisateur
-           END-IF
-           CLOSE futilisateur
+           PERFORM OUVRIR_FICHIERS
 
-           OPEN I-O freservation
-           IF cr_freservation=35 THEN
-              OPEN OUTPUT freservation
-           END-IF
-           CLOSE freservation
+           DISPLAY "====== PILOTE DE NON-REGRESSION PUBLICATION ======"
+           DISPLAY " "
 
-           OPEN I-O fannonce
-           IF cr_fannonce=35 THEN
-              OPEN OUTPUT fannonce
-           END-IF
-           CLOSE fannonce.
+           *> fige le prochain code d'annonce a une valeur connue pour
+           *> que le code genere par PUBLIER_ANNONCE soit previsible
+           OPEN I-O fcode
+           MOVE "A" TO fc_type
+           READ fcode
+           INVALID KEY
+               MOVE "A" TO fc_type
+               MOVE 900001 TO fc_next
+               WRITE tamp_fcode
+           NOT INVALID KEY
+               MOVE 900001 TO fc_next
+               REWRITE tamp_fcode
+           END-READ
+           CLOSE fcode
+           MOVE 900001 TO wt_code_annonce
 
-           OPEN I-O fstatistiques
-           IF cr_fstatistiques=35 THEN
-              OPEN OUTPUT fstatistiques
-           END-IF
-           CLOSE fstatistiques.
+           PERFORM TESTER_INSCRIPTION
+           PERFORM TESTER_PUBLICATION
+           PERFORM TESTER_RESERVATION
+           PERFORM TESTER_SUPPRESSION
 
-           COPY 'supprimerAnnonce.cpy'.
+           DISPLAY " "
+           DISPLAY "====== BILAN : " wt_nb_ok " / " wt_nb_total
+               " ETAPE(S) REUSSIE(S) ======"
 
            STOP RUN.
 
-           END PROGRAM testPublication.
+       *> inscrit un conducteur de test et verifie que son compte est
+       *> bien retrouvable dans futilisateur
+       TESTER_INSCRIPTION.
+           ADD 1 TO wt_nb_total
+           PERFORM INSCRIPTION
+
+           MOVE 0 TO wt_reussi
+           OPEN INPUT futilisateur
+           MOVE wt_telephone TO fu_telephone
+           READ futilisateur
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE 1 TO wt_reussi
+           END-READ
+           CLOSE futilisateur
+
+           IF wt_reussi = 1 THEN
+               ADD 1 TO wt_nb_ok
+               DISPLAY "[REUSSI] INSCRIPTION : compte " wt_telephone
+                   " cree."
+           ELSE
+               DISPLAY "[ECHEC]  INSCRIPTION : compte " wt_telephone
+                   " introuvable apres creation."
+           END-IF.
+
+       *> publie une annonce pour le conducteur de test et verifie
+       *> qu'elle est bien enregistree avec le bon trajet
+       TESTER_PUBLICATION.
+           ADD 1 TO wt_nb_total
+           MOVE wt_telephone TO wu_telephone
+           PERFORM PUBLIER_ANNONCE
+
+           MOVE 0 TO wt_reussi
+           OPEN INPUT fannonce
+           MOVE wt_code_annonce TO fa_code
+           READ fannonce
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               IF fa_lieu_depart = "PARIS"
+                  AND fa_lieu_darrive = "LYON" THEN
+                   MOVE 1 TO wt_reussi
+               END-IF
+           END-READ
+           CLOSE fannonce
+
+           IF wt_reussi = 1 THEN
+               ADD 1 TO wt_nb_ok
+               DISPLAY "[REUSSI] PUBLIER_ANNONCE : annonce "
+                   wt_code_annonce " creee (PARIS -> LYON)."
+           ELSE
+               DISPLAY "[ECHEC]  PUBLIER_ANNONCE : annonce "
+                   wt_code_annonce " absente ou incorrecte."
+           END-IF.
+
+       *> reserve l'annonce de test et verifie que la place disponible
+       *> a bien ete decrementee
+       TESTER_RESERVATION.
+           ADD 1 TO wt_nb_total
+           MOVE wt_telephone TO wu_telephone
+           PERFORM EFFECTUER_RESERVATION
+
+           MOVE 0 TO wt_reussi
+           OPEN INPUT fannonce
+           MOVE wt_code_annonce TO fa_code
+           READ fannonce
+           NOT INVALID KEY
+               IF fa_place_dispo < fa_place_max THEN
+                   MOVE 1 TO wt_reussi
+               END-IF
+           END-READ
+           CLOSE fannonce
+
+           IF wt_reussi = 1 THEN
+               ADD 1 TO wt_nb_ok
+               DISPLAY "[REUSSI] RESERVATION : place decrementee sur"
+                   " l'annonce " wt_code_annonce "."
+           ELSE
+               DISPLAY "[ECHEC]  RESERVATION : place non decrementee"
+                   " sur l'annonce " wt_code_annonce "."
+           END-IF.
+
+       *> supprime l'annonce de test et verifie qu'elle n'existe plus
+       TESTER_SUPPRESSION.
+           ADD 1 TO wt_nb_total
+           MOVE wt_code_annonce TO w_code
+           PERFORM SUPPRIMER_ANNONCE
+
+           MOVE 1 TO wt_reussi
+           OPEN INPUT fannonce
+           MOVE wt_code_annonce TO fa_code
+           READ fannonce
+           NOT INVALID KEY
+               MOVE 0 TO wt_reussi
+           END-READ
+           CLOSE fannonce
+
+           IF wt_reussi = 1 THEN
+               ADD 1 TO wt_nb_ok
+               DISPLAY "[REUSSI] SUPPRIMER_ANNONCE : annonce "
+                   wt_code_annonce " supprimee."
+           ELSE
+               DISPLAY "[ECHEC]  SUPPRIMER_ANNONCE : annonce "
+                   wt_code_annonce " toujours presente."
+           END-IF.
+
+           copy "startup.cpy".
+           copy "compte.cpy".
+           copy "menu.cpy".
+           copy "publication.cpy".
+           copy "reservation.cpy".
+           copy "admin.cpy".
+           copy "batch.cpy".
+
+       END PROGRAM testPublication.
