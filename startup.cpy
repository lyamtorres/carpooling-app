@@ -0,0 +1,116 @@
+       *> ouverture de tous les fichiers de l'application ; chaque fichier
+       *> absent (FILE STATUS 35) est cree automatiquement.
+       OUVRIR_FICHIERS.
+           OPEN I-O futilisateur
+           IF cr_futilisateur=35 THEN
+              OPEN OUTPUT futilisateur
+              CLOSE futilisateur
+              PERFORM AMORCER_ADMINISTRATEUR
+           ELSE
+              CLOSE futilisateur
+           END-IF
+
+           OPEN I-O freservation
+           IF cr_freservation=35 THEN
+              OPEN OUTPUT freservation
+           END-IF
+           CLOSE freservation
+
+           OPEN I-O fannonce
+           IF cr_fannonce=35 THEN
+              OPEN OUTPUT fannonce
+           END-IF
+           CLOSE fannonce
+
+           OPEN I-O fstatistiques
+           IF cr_fstatistiques=35 THEN
+              OPEN OUTPUT fstatistiques
+           END-IF
+           CLOSE fstatistiques
+
+           OPEN I-O fvoiture
+           IF cr_fvoiture=35 THEN
+              OPEN OUTPUT fvoiture
+           END-IF
+           CLOSE fvoiture
+
+           OPEN I-O ftrajet
+           IF cr_ftrajet=35 THEN
+              OPEN OUTPUT ftrajet
+           END-IF
+           CLOSE ftrajet
+
+           OPEN I-O fcode
+           IF cr_fcode=35 THEN
+              OPEN OUTPUT fcode
+           END-IF
+           CLOSE fcode
+
+           OPEN I-O ftransaction
+           IF cr_ftransaction=35 THEN
+              OPEN OUTPUT ftransaction
+           END-IF
+           CLOSE ftransaction
+
+           OPEN I-O freset
+           IF cr_freset=35 THEN
+              OPEN OUTPUT freset
+           END-IF
+           CLOSE freset
+
+           OPEN I-O frating
+           IF cr_frating=35 THEN
+              OPEN OUTPUT frating
+           END-IF
+           CLOSE frating
+
+           OPEN I-O fcheckpoint
+           IF cr_fcheckpoint=35 THEN
+              OPEN OUTPUT fcheckpoint
+           END-IF
+           CLOSE fcheckpoint.
+
+       *> controle de demarrage : tout code retour hors 00 (ok) et 35
+       *> (fichier absent, cree a la volee ci-dessus) est journalise dans
+       *> le rapport de sante avant que la page de connexion ne s'affiche.
+       CONTROLE_DEMARRAGE.
+           OPEN OUTPUT fhealthlog
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+
+           MOVE SPACE TO tamp_fhealthlog
+           STRING "HEALTH CHECK " WS-CURRENT-YEAR "-" WS-CURRENT-MONTH
+               "-" WS-CURRENT-DAY DELIMITED BY SIZE
+               INTO tamp_fhealthlog
+           WRITE tamp_fhealthlog
+
+           IF cr_futilisateur NOT = "00" AND cr_futilisateur NOT = "35"
+               MOVE "UTILISATEUR.DAT" TO w_sante_fichier
+               MOVE cr_futilisateur TO w_sante_code
+               PERFORM JOURNALISER_SANTE
+           END-IF
+           IF cr_fannonce NOT = "00" AND cr_fannonce NOT = "35"
+               MOVE "ANNONCE.DAT" TO w_sante_fichier
+               MOVE cr_fannonce TO w_sante_code
+               PERFORM JOURNALISER_SANTE
+           END-IF
+           IF cr_freservation NOT = "00" AND cr_freservation NOT = "35"
+               MOVE "RESERVATION.DAT" TO w_sante_fichier
+               MOVE cr_freservation TO w_sante_code
+               PERFORM JOURNALISER_SANTE
+           END-IF
+           IF cr_fstatistiques NOT = "00"
+              AND cr_fstatistiques NOT = "35"
+               MOVE "STATISTIQUES.DAT" TO w_sante_fichier
+               MOVE cr_fstatistiques TO w_sante_code
+               PERFORM JOURNALISER_SANTE
+           END-IF
+
+           CLOSE fhealthlog.
+
+       *> ecrit une ligne d'anomalie dans le rapport de sante pour
+       *> w_sante_fichier / w_sante_code
+       JOURNALISER_SANTE.
+           MOVE SPACE TO tamp_fhealthlog
+           STRING "ANOMALIE - " w_sante_fichier " CODE RETOUR "
+               w_sante_code DELIMITED BY SIZE INTO tamp_fhealthlog
+           WRITE tamp_fhealthlog.
